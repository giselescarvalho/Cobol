@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHAMENTO.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Fechamento diario de vendas em lote. Aproveitamento do
+      *           acumulador de COB16/COB17 (copybook BOOK.COB), agora
+      *           lendo as vendas do dia de um arquivo, acumulando por
+      *           vendedor e por forma de pagamento, com checkpoint
+      *           periodico para permitir reinicio sem reprocessar o
+      *           arquivo inteiro, e rejeitando vendas negativas.
+      * Modification History:
+      *  09/08/2026 GC - relatorio FECHAMENTO.REL passa a usar o
+      *                  cabecalho/rodape/paginacao padrao do sistema
+      *                  (REPCTL.COB/REPCAB.CPY).
+      *  09/08/2026 GC - alarga FECHAMENTO-SAI-REG para X(80); com
+      *                  X(50) o cabecalho padrao (titulo+data+pagina,
+      *                  69 bytes) saia com a data truncada e sem a
+      *                  pagina.
+      *  09/08/2026 GC - verifica o status de abertura de VENDAS.TXT/
+      *                  FECHAMENTO.REL e sinaliza erro em
+      *                  RETURN-CODE; troca STOP RUN por GOBACK para
+      *                  poder ser chamado pelo driver de fechamento
+      *                  de dia (FECHADIA.cbl).
+      *  09/08/2026 GC - CKP-ACUM alargado para PIC 9(06)V99 (igual a
+      *                  WRK-ACUM em BOOK.COB), para casar com
+      *                  CKP-ACUM-DINHEIRO/CARTAO/PIX; com PIC
+      *                  9(04)V99 o campo estourava silenciosamente
+      *                  (sem ON SIZE ERROR) num dia com mais de
+      *                  R$9.999,99 em vendas.
+      *  09/08/2026 GC - 1300-PULA-PROCESSADOS para de ler assim que
+      *                  WRK-FIM-ARQ = 'S', em vez de continuar
+      *                  tentando ler ate completar WRK-QT-PULAR; e
+      *                  3000-FINALIZAR zera FECHAMENTO.CKP ao
+      *                  terminar com sucesso, para que a proxima
+      *                  execucao (com um VENDAS.TXT novo e mais
+      *                  curto) nao restaure o checkpoint da rodada
+      *                  anterior e pule o arquivo inteiro.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDAS-ENTRADA
+             ASSIGN TO 'VENDAS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+           SELECT FECHAMENTO-SAIDA
+             ASSIGN TO 'FECHAMENTO.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAIDA-STATUS.
+           SELECT CHECKPOINT
+             ASSIGN TO 'FECHAMENTO.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------
+      * ENT-FORMA-PAG: D = dinheiro, C = cartao, P = pix.
+      *----------------------------------------------------------------
+       FD VENDAS-ENTRADA.
+       01 VENDAS-ENT-REG.
+            05 ENT-VENDEDOR   PIC X(10).
+            05 ENT-VALOR      PIC S9(06)V99.
+            05 ENT-FORMA-PAG  PIC X(01).
+
+       FD FECHAMENTO-SAIDA.
+       01 FECHAMENTO-SAI-REG  PIC X(80).
+
+      *----------------------------------------------------------------
+      * Registro unico de checkpoint: quantos registros de entrada ja
+      * foram processados, seguido do estado corrente do BOOK.COB e do
+      * total acumulado de cada vendedor conhecido ate o momento.
+      *----------------------------------------------------------------
+       FD CHECKPOINT.
+       01 CKP-REG.
+            05 CKP-QT-PROCESSADOS PIC 9(07).
+            05 CKP-VENDAS         PIC S9(06)V99.
+            05 CKP-QT             PIC 9(03).
+            05 CKP-ACUM           PIC 9(06)V99.
+            05 CKP-ACUM-DINHEIRO  PIC 9(06)V99.
+            05 CKP-ACUM-CARTAO    PIC 9(06)V99.
+            05 CKP-ACUM-PIX       PIC 9(06)V99.
+            05 CKP-QT-REJEITADAS  PIC 9(05).
+            05 CKP-QT-VENDEDORES  PIC 9(02).
+            05 CKP-VENDEDOR-TAB OCCURS 20 TIMES.
+                10 CKP-VEND-COD    PIC X(10).
+                10 CKP-VEND-TOTAL  PIC 9(07)V99.
+
+       WORKING-STORAGE SECTION.
+           COPY 'BOOK.COB'.
+       77 ENTRADA-STATUS   PIC 9(02).
+       77 SAIDA-STATUS     PIC 9(02).
+       77 CKP-STATUS       PIC 9(02).
+       77 WRK-FIM-ARQ      PIC X(01) VALUE 'N'.
+       77 WRK-ERRO-ABERTURA PIC X(01) VALUE 'N'.
+       77 WRK-QT-LIDOS     PIC 9(07) VALUE ZEROS.
+       77 WRK-QT-PULAR     PIC 9(07) VALUE ZEROS.
+       77 WRK-INTERV-CKP   PIC 9(03) VALUE 5.
+       77 WRK-IDX-VEND     PIC 9(02) VALUE ZEROS.
+       77 WRK-ACHOU-VEND   PIC X(01) VALUE 'N'.
+       01 WRK-VENDEDOR-TAB.
+            05 WRK-VEND-ITEM OCCURS 20 TIMES INDEXED BY WRK-IX.
+                10 WRK-VEND-COD    PIC X(10) VALUE SPACES.
+                10 WRK-VEND-TOTAL  PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-QT-VENDEDORES PIC 9(02) VALUE ZEROS.
+       COPY 'REPCTL.COB'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-FIM-ARQ = 'S'.
+            PERFORM 3000-FINALIZAR.
+            GOBACK.
+
+       1000-INICIAR.
+            OPEN INPUT VENDAS-ENTRADA.
+            OPEN OUTPUT FECHAMENTO-SAIDA.
+            IF ENTRADA-STATUS NOT = 0 OR SAIDA-STATUS NOT = 0
+               MOVE 'S' TO WRK-ERRO-ABERTURA
+               MOVE 'S' TO WRK-FIM-ARQ
+            ELSE
+               PERFORM 1200-RESTAURA-CHECKPOINT
+               MOVE 'FECHAMENTO DIARIO DE VENDAS' TO RPT-TITULO
+               PERFORM 9980-CABECALHO-RPT
+               PERFORM 1300-PULA-PROCESSADOS
+                  VARYING WRK-QT-LIDOS FROM 0 BY 1
+                  UNTIL WRK-QT-LIDOS >= WRK-QT-PULAR
+               PERFORM 1100-LER-PROXIMO
+            END-IF.
+
+      *----------------------------------------------------------------
+      * Se ja existir um checkpoint de uma execucao anterior, restaura
+      * os totais acumulados e o numero de registros ja processados.
+      *----------------------------------------------------------------
+       1200-RESTAURA-CHECKPOINT.
+            MOVE ZEROS TO WRK-QT-PULAR.
+            OPEN INPUT CHECKPOINT
+            IF CKP-STATUS = 0
+               READ CHECKPOINT NEXT RECORD
+                  NOT AT END
+                     MOVE CKP-QT-PROCESSADOS TO WRK-QT-PULAR
+                     MOVE CKP-VENDAS         TO WRK-VENDAS
+                     MOVE CKP-QT             TO WRK-QT
+                     MOVE CKP-ACUM           TO WRK-ACUM
+                     MOVE CKP-ACUM-DINHEIRO  TO WRK-ACUM-DINHEIRO
+                     MOVE CKP-ACUM-CARTAO    TO WRK-ACUM-CARTAO
+                     MOVE CKP-ACUM-PIX       TO WRK-ACUM-PIX
+                     MOVE CKP-QT-REJEITADAS  TO WRK-QT-REJEITADAS
+                     MOVE CKP-QT-VENDEDORES  TO WRK-QT-VENDEDORES
+                     PERFORM 1210-RESTAURA-VENDEDORES
+                          VARYING WRK-IX FROM 1 BY 1
+                          UNTIL WRK-IX > WRK-QT-VENDEDORES
+               END-READ
+               CLOSE CHECKPOINT
+            ELSE
+               MOVE ZEROS TO WRK-QT-PULAR
+            END-IF.
+
+       1210-RESTAURA-VENDEDORES.
+            MOVE CKP-VEND-COD(WRK-IX)   TO WRK-VEND-COD(WRK-IX).
+            MOVE CKP-VEND-TOTAL(WRK-IX) TO WRK-VEND-TOTAL(WRK-IX).
+
+       1300-PULA-PROCESSADOS.
+            IF WRK-FIM-ARQ NOT = 'S'
+               IF WRK-QT-LIDOS <= WRK-QT-PULAR
+                  READ VENDAS-ENTRADA
+                     AT END
+                        MOVE 'S' TO WRK-FIM-ARQ
+                  END-READ
+               END-IF
+            END-IF.
+
+       1100-LER-PROXIMO.
+            READ VENDAS-ENTRADA
+               AT END
+                  MOVE 'S' TO WRK-FIM-ARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QT.
+            IF ENT-VALOR < 0
+               MOVE SPACES TO RPT-LINHA-IMPRESSA
+               STRING 'VENDA REJEITADA (NEGATIVA) - VENDEDOR '
+                      DELIMITED BY SIZE
+                      ENT-VENDEDOR DELIMITED BY SIZE
+                      INTO RPT-LINHA-IMPRESSA
+               END-STRING
+               PERFORM 9990-GRAVA-LINHA-RPT
+               ADD 1 TO WRK-QT-REJEITADAS
+            ELSE
+               PERFORM 2100-ACUMULA-VENDEDOR
+               PERFORM 2200-ACUMULA-FORMA-PAG
+               ADD ENT-VALOR TO WRK-ACUM
+            END-IF.
+            PERFORM 2900-VERIFICA-CHECKPOINT.
+            PERFORM 1100-LER-PROXIMO.
+
+      *----------------------------------------------------------------
+      * Procura o vendedor na tabela; se ainda nao existir, ocupa a
+      * proxima posicao livre.
+      *----------------------------------------------------------------
+       2100-ACUMULA-VENDEDOR.
+            MOVE 'N' TO WRK-ACHOU-VEND.
+            PERFORM 2110-LOCALIZA-VENDEDOR
+               VARYING WRK-IX FROM 1 BY 1
+               UNTIL WRK-IX > WRK-QT-VENDEDORES
+                  OR WRK-ACHOU-VEND = 'S'.
+            IF WRK-ACHOU-VEND = 'N'
+               ADD 1 TO WRK-QT-VENDEDORES
+               SET WRK-IX TO WRK-QT-VENDEDORES
+               MOVE ENT-VENDEDOR TO WRK-VEND-COD(WRK-IX)
+            END-IF.
+            ADD ENT-VALOR TO WRK-VEND-TOTAL(WRK-IX).
+
+       2110-LOCALIZA-VENDEDOR.
+            IF WRK-VEND-COD(WRK-IX) = ENT-VENDEDOR
+               MOVE 'S' TO WRK-ACHOU-VEND
+            END-IF.
+
+       2200-ACUMULA-FORMA-PAG.
+            EVALUATE ENT-FORMA-PAG
+               WHEN 'D'
+                  ADD ENT-VALOR TO WRK-ACUM-DINHEIRO
+               WHEN 'C'
+                  ADD ENT-VALOR TO WRK-ACUM-CARTAO
+               WHEN 'P'
+                  ADD ENT-VALOR TO WRK-ACUM-PIX
+               WHEN OTHER
+                  CONTINUE
+            END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * Grava um novo checkpoint a cada WRK-INTERV-CKP registros lidos,
+      * substituindo o anterior.
+      *----------------------------------------------------------------
+       2900-VERIFICA-CHECKPOINT.
+            ADD 1 TO WRK-QT-LIDOS.
+            IF FUNCTION MOD(WRK-QT-LIDOS WRK-INTERV-CKP) = 0
+               PERFORM 2910-GRAVA-CHECKPOINT
+            END-IF.
+
+       2910-GRAVA-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT.
+            MOVE WRK-QT-LIDOS    TO CKP-QT-PROCESSADOS.
+            MOVE WRK-VENDAS      TO CKP-VENDAS.
+            MOVE WRK-QT          TO CKP-QT.
+            MOVE WRK-ACUM        TO CKP-ACUM.
+            MOVE WRK-ACUM-DINHEIRO TO CKP-ACUM-DINHEIRO.
+            MOVE WRK-ACUM-CARTAO   TO CKP-ACUM-CARTAO.
+            MOVE WRK-ACUM-PIX      TO CKP-ACUM-PIX.
+            MOVE WRK-QT-REJEITADAS TO CKP-QT-REJEITADAS.
+            MOVE WRK-QT-VENDEDORES TO CKP-QT-VENDEDORES.
+            PERFORM 2920-SALVA-VENDEDORES
+               VARYING WRK-IX FROM 1 BY 1
+               UNTIL WRK-IX > WRK-QT-VENDEDORES.
+            WRITE CKP-REG.
+            CLOSE CHECKPOINT.
+
+       2920-SALVA-VENDEDORES.
+            MOVE WRK-VEND-COD(WRK-IX)   TO CKP-VEND-COD(WRK-IX).
+            MOVE WRK-VEND-TOTAL(WRK-IX) TO CKP-VEND-TOTAL(WRK-IX).
+
+       3000-FINALIZAR.
+            CLOSE VENDAS-ENTRADA.
+            DISPLAY '-------------------------------------'.
+            IF WRK-ERRO-ABERTURA = 'S'
+               DISPLAY 'ERRO AO ABRIR VENDAS.TXT/FECHAMENTO.REL'
+               MOVE 16 TO RETURN-CODE
+            ELSE
+               PERFORM 3100-LISTA-VENDEDORES
+                  VARYING WRK-IX FROM 1 BY 1
+                  UNTIL WRK-IX > WRK-QT-VENDEDORES
+               MOVE SPACES TO RPT-LINHA-IMPRESSA
+               PERFORM 9990-GRAVA-LINHA-RPT
+               MOVE '-- FECHAMENTO DO DIA --' TO RPT-LINHA-IMPRESSA
+               PERFORM 9990-GRAVA-LINHA-RPT
+               PERFORM 3200-GRAVA-TOTAL-FORMA
+               PERFORM 9995-RODAPE-RPT
+               PERFORM 3300-LIMPA-CHECKPOINT
+               DISPLAY 'REGISTROS LIDOS......: ' WRK-QT-LIDOS
+               DISPLAY 'VENDAS REJEITADAS....: ' WRK-QT-REJEITADAS
+               DISPLAY 'TOTAL ACUMULADO......: ' WRK-ACUM
+               DISPLAY 'TOTAL DINHEIRO.......: ' WRK-ACUM-DINHEIRO
+               DISPLAY 'TOTAL CARTAO.........: ' WRK-ACUM-CARTAO
+               DISPLAY 'TOTAL PIX............: ' WRK-ACUM-PIX
+               MOVE ZERO TO RETURN-CODE
+            END-IF.
+            CLOSE FECHAMENTO-SAIDA.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       3100-LISTA-VENDEDORES.
+            MOVE SPACES TO RPT-LINHA-IMPRESSA.
+            STRING WRK-VEND-COD(WRK-IX)   DELIMITED BY SIZE
+                   ' TOTAL '              DELIMITED BY SIZE
+                   WRK-VEND-TOTAL(WRK-IX) DELIMITED BY SIZE
+                   INTO RPT-LINHA-IMPRESSA
+            END-STRING.
+            PERFORM 9990-GRAVA-LINHA-RPT.
+
+       3200-GRAVA-TOTAL-FORMA.
+            MOVE SPACES TO RPT-LINHA-IMPRESSA.
+            STRING 'DINHEIRO ' DELIMITED BY SIZE
+                   WRK-ACUM-DINHEIRO DELIMITED BY SIZE
+                   INTO RPT-LINHA-IMPRESSA
+            END-STRING.
+            PERFORM 9990-GRAVA-LINHA-RPT.
+            MOVE SPACES TO RPT-LINHA-IMPRESSA.
+            STRING 'CARTAO   ' DELIMITED BY SIZE
+                   WRK-ACUM-CARTAO DELIMITED BY SIZE
+                   INTO RPT-LINHA-IMPRESSA
+            END-STRING.
+            PERFORM 9990-GRAVA-LINHA-RPT.
+            MOVE SPACES TO RPT-LINHA-IMPRESSA.
+            STRING 'PIX      ' DELIMITED BY SIZE
+                   WRK-ACUM-PIX DELIMITED BY SIZE
+                   INTO RPT-LINHA-IMPRESSA
+            END-STRING.
+            PERFORM 9990-GRAVA-LINHA-RPT.
+
+      *----------------------------------------------------------------
+      * Zera FECHAMENTO.CKP ao final de uma execucao bem sucedida, para
+      * que a proxima rodada nao restaure (em 1200-RESTAURA-CHECKPOINT)
+      * o numero de registros processados e os totais de uma execucao
+      * anterior contra um VENDAS.TXT diferente.
+      *----------------------------------------------------------------
+       3300-LIMPA-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT.
+            CLOSE CHECKPOINT.
+
+       COPY 'REPCAB.CPY' REPLACING ==RPT-ARQ-SAIDA-REG== BY
+           ==FECHAMENTO-SAI-REG==.
+
+      *END PROGRAM FECHAMENTO.
