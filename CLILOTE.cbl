@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLILOTE.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 26/04/2021
+      * Purpose: Cobol parte 2: Alura - Manutencao de Registros
+      *           Carga em lote de clientes a partir de arquivo
+      *           sequencial, para onboarding de uma loja nova.
+      * Tectonics: cobc
+      * Modification History:
+      *  09/08/2026 GC - 2000-PROCESSAR passa a rejeitar tambem linhas
+      *                  de lote com e-mail ja cadastrado (mesma
+      *                  checagem de 9600-VERIFICA-EMAIL-DUP do
+      *                  CLIENTES.cbl), e nao so telefone duplicado.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-CLIENTES
+             ASSIGN TO 'CLILOTE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOTE-STATUS.
+      * Caminho do arquivo mestre configuravel via variavel de
+      * ambiente DD_CLIENTES_DAT (equivalente a uma DD de JCL); se
+      * nao definida, assume CLIENTES.DAT no diretorio de execucao.
+           SELECT CLIENTES
+             ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY IS  CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CLIENTES-EMAIL WITH DUPLICATES.
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOTE-CLIENTES.
+       01 LOTE-REG.
+            05 LOTE-FONE  PIC 9(09).
+            05 LOTE-NOME  PIC X(30).
+            05 LOTE-EMAIL PIC X(40).
+
+       FD CLIENTES.
+       01 CLIENTES-REG.
+            05 CLIENTES-CHAVE.
+                10 CLIENTES-FONE PIC 9(09).
+            05 CLIENTES-NOME     PIC X(30).
+            05 CLIENTES-EMAIL    PIC X(40).
+            05 CLIENTES-DOC      PIC X(14).
+            05 CLIENTES-SITUACAO PIC X(01).
+                88 CLI-ATIVO     VALUE 'A'.
+                88 CLI-INATIVO   VALUE 'I'.
+            05 CLIENTES-ENDERECO.
+                10 CLIENTES-LOGRADOURO PIC X(40).
+                10 CLIENTES-CIDADE     PIC X(30).
+                10 CLIENTES-UF         PIC X(02).
+                10 CLIENTES-CEP        PIC 9(08).
+            05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77 LOTE-STATUS       PIC 9(02).
+       77 CLIENTES-STATUS   PIC 9(02).
+       77 WRK-FIM-ARQ       PIC X(01) VALUE 'N'.
+       77 WRK-QT-LIDOS      PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-INCLUIDOS  PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-DUPLICADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-EMAIL-DUP     PIC X(01) VALUE 'N'.
+       77 WRK-CLIENTES-PEND PIC X(182) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-FIM-ARQ = 'S'.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT LOTE-CLIENTES.
+            OPEN I-O CLIENTES
+              IF CLIENTES-STATUS = 35 THEN
+                  OPEN OUTPUT CLIENTES
+                  CLOSE CLIENTES
+                  OPEN I-O CLIENTES
+              END-IF.
+            PERFORM 1100-LER-PROXIMO.
+
+       1100-LER-PROXIMO.
+            READ LOTE-CLIENTES
+               AT END
+                  MOVE 'S' TO WRK-FIM-ARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QT-LIDOS.
+            MOVE LOTE-FONE  TO CLIENTES-FONE.
+            MOVE LOTE-NOME  TO CLIENTES-NOME.
+            MOVE LOTE-EMAIL TO CLIENTES-EMAIL.
+            MOVE SPACES TO CLIENTES-DOC CLIENTES-ENDERECO.
+            MOVE 'A' TO CLIENTES-SITUACAO.
+            ACCEPT CLIENTES-DATA-INCLUSAO FROM DATE YYYYMMDD.
+            MOVE CLIENTES-REG TO WRK-CLIENTES-PEND.
+            PERFORM 9600-VERIFICA-EMAIL-DUP.
+            MOVE WRK-CLIENTES-PEND TO CLIENTES-REG.
+            IF WRK-EMAIL-DUP = 'S'
+               ADD 1 TO WRK-QT-DUPLICADOS
+               DISPLAY 'DUPLICADO IGNORADO (EMAIL): ' LOTE-FONE SPACE
+                       LOTE-NOME
+            ELSE
+               WRITE CLIENTES-REG
+                  INVALID KEY
+                     ADD 1 TO WRK-QT-DUPLICADOS
+                     DISPLAY 'DUPLICADO IGNORADO: ' LOTE-FONE SPACE
+                             LOTE-NOME
+                  NOT INVALID KEY
+                     ADD 1 TO WRK-QT-INCLUIDOS
+               END-WRITE
+            END-IF.
+            PERFORM 1100-LER-PROXIMO.
+
+      *----------------------------------------------------------------
+      * Mesma checagem de CLIENTES.cbl (9600-VERIFICA-EMAIL-DUP): um
+      * e-mail ja cadastrado para outro telefone bloqueia a inclusao,
+      * para preservar a unicidade de CLIENTES-EMAIL tambem na carga
+      * em lote.
+      *----------------------------------------------------------------
+       9600-VERIFICA-EMAIL-DUP.
+            MOVE 'N' TO WRK-EMAIL-DUP.
+            START CLIENTES KEY IS EQUAL CLIENTES-EMAIL
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  READ CLIENTES NEXT RECORD
+                     AT END
+                        CONTINUE
+                     NOT AT END
+                        IF CLIENTES-FONE NOT = LOTE-FONE
+                           MOVE 'S' TO WRK-EMAIL-DUP
+                        END-IF
+                  END-READ
+            END-START.
+
+       3000-FINALIZAR.
+            CLOSE LOTE-CLIENTES.
+            CLOSE CLIENTES.
+            DISPLAY '-------------------------------------'.
+            DISPLAY 'REGISTROS LIDOS......: ' WRK-QT-LIDOS.
+            DISPLAY 'REGISTROS INCLUIDOS..: ' WRK-QT-INCLUIDOS.
+            DISPLAY 'DUPLICADOS IGNORADOS.: ' WRK-QT-DUPLICADOS.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+      *END PROGRAM CLILOTE.
