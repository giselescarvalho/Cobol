@@ -5,14 +5,38 @@
       * Date: 23/03/2021
       * Purpose: Cobol parte 2: Alura
       *          Utilizando telas
+      * Modification History:
+      *  09/08/2026 GC - liga as opcoes 2/3/4/5 (ate entao apenas
+      *                  CONTINUE) a um arquivo real de produtos, no
+      *                  mesmo padrao INCLUIR/CONSULTAR/ALTERAR/EXCLUIR
+      *                  ja usado em CLIENTES.cbl, e aplica REVERSE-
+      *                  VIDEO na opcao do menu.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUTOS
+             ASSIGN TO 'PRODUTOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS PRODUTOS-STATUS
+               RECORD KEY IS PRODUTO-CHAVE.
        DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+       01 PRODUTO-REG.
+            05 PRODUTO-CHAVE.
+                10 PRODUTO-CODIGO PIC 9(06).
+            05 PRODUTO-DESCRICAO  PIC X(30).
+            05 PRODUTO-PRECO      PIC 9(07)V99.
+
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO PIC X(1).
        77 WRK-MODULO PIC X(20).
        77 WRK-TECLA PIC X(1).
+       77 PRODUTOS-STATUS PIC 9(02).
+       77 WRK-MSGERRO PIC X(30).
 
        SCREEN SECTION.
        01 TELA.
@@ -23,7 +47,7 @@
                10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
 
-       01 MENU.
+       01 TELA-MENU.
            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
@@ -31,43 +55,165 @@
            05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
            05 LINE 12 COLUMN 15 VALUE 'X - SAIR'.
            05 LINE 13 COLUMN 15 VALUE 'OPÇÃO: ' .
-           05 LINE 14 COLUMN 26 USING WRK-OPCAO.
+           05 LINE 14 COLUMN 26 USING WRK-OPCAO REVERSE-VIDEO.
+
+       01 TELA-REGISTRO.
+            05 CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'CODIGO '.
+               10 COLUMN PLUS 2 PIC 9(06) USING PRODUTO-CODIGO
+                   BLANK WHEN ZEROS.
+            05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE 'DESCRICAO '.
+               10 COLUMN PLUS 2 PIC X(30) USING PRODUTO-DESCRICAO.
+               10 LINE 12 COLUMN 10 VALUE 'PRECO..... '.
+               10 COLUMN PLUS 2 PIC 9(07)V99 USING PRODUTO-PRECO.
+       01 MOSTRA-ERRO.
+             02 MSG-ERRO.
+               10 LINE 20 COLUMN 01 ERASE EOL
+                             BACKGROUND-COLOR 3.
+               10 LINE 20 COLUMN 10 PIC X(30)
+                             BACKGROUND-COLOR 3
+                             FROM WRK-MSGERRO.
+               10 COLUMN PLUS 2 PIC X(01)
+                             BACKGROUND-COLOR 3
+                             USING WRK-TECLA.
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL SECTION.
            PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
+           PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
            PERFORM 3000-FINALIZAR.
-           STOP RUN.
+           GOBACK.
 
        1000-INICIAR.
+           OPEN I-O PRODUTOS
+             IF PRODUTOS-STATUS = 35 THEN
+                 OPEN OUTPUT PRODUTOS
+                 CLOSE PRODUTOS
+                 OPEN I-O PRODUTOS
+              END-IF.
+           PERFORM 1100-MONTATELA.
+
+       1100-MONTATELA.
            DISPLAY  TELA.
-           ACCEPT MENU.
+           ACCEPT TELA-MENU.
+
        2000-PROCESSAR.
            EVALUATE WRK-OPCAO
                WHEN 1
                  PERFORM 5000-INCLUIR
                WHEN 2
-                 CONTINUE
+                 PERFORM 6000-CONSULTAR
                WHEN 3
-                 CONTINUE
+                 PERFORM 7000-ALTERAR
                WHEN 4
-                 CONTINUE
+                 PERFORM 8000-EXCLUIR
                WHEN 5
-                 CONTINUE
+                 PERFORM 9000-RELATORIO
                WHEN OTHER
                IF WRK-OPCAO NOT EQUAL 'X'
                    DISPLAY 'ENTRE COM UMA OPCAO VALIDA'
                END-IF
            END-EVALUATE.
+           IF WRK-OPCAO NOT EQUAL 'X'
+              PERFORM 1100-MONTATELA
+           END-IF.
 
        3000-FINALIZAR.
-           CONTINUE.
+           CLOSE PRODUTOS.
 
        5000-INCLUIR.
            MOVE 'MODULO-INCLUSAO ' TO WRK-MODULO.
            DISPLAY TELA.
-           ACCEPT WRK-TECLA AT 1620.
+           ACCEPT TELA-REGISTRO.
+           WRITE PRODUTO-REG
+              INVALID KEY
+                 MOVE 'JA EXISTE' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+              NOT INVALID KEY
+                 MOVE 'PRODUTO INCLUIDO' TO WRK-MSGERRO
+                 ACCEPT MOSTRA-ERRO
+           END-WRITE.
+
+       6000-CONSULTAR.
+           MOVE 'MODULO-CONSULTA ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+           ACCEPT CHAVE.
+           READ PRODUTOS
+              INVALID KEY
+                 MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+              NOT INVALID KEY
+                 MOVE '-- ENCONTRADO --' TO WRK-MSGERRO
+                 DISPLAY SS-DADOS
+           END-READ.
+           ACCEPT MOSTRA-ERRO.
+
+       7000-ALTERAR.
+           MOVE 'MODULO-ALTERAR ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+           ACCEPT CHAVE.
+           READ PRODUTOS
+              IF PRODUTOS-STATUS = 0
+                 ACCEPT SS-DADOS
+                 REWRITE PRODUTO-REG
+                    IF PRODUTOS-STATUS = 0
+                       MOVE 'PRODUTO ALTERADO' TO WRK-MSGERRO
+                    ELSE
+                       MOVE 'ERRO AO ALTERAR' TO WRK-MSGERRO
+                    END-IF
+              ELSE
+                 MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+              END-IF.
+           ACCEPT MOSTRA-ERRO.
+
+       8000-EXCLUIR.
+           MOVE 'MODULO-EXCLUSAO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+           ACCEPT CHAVE.
+           READ PRODUTOS
+              INVALID KEY
+                 MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
+              NOT INVALID KEY
+                 MOVE 'ENCONTRADO (S/N) ?' TO WRK-MSGERRO
+                 DISPLAY SS-DADOS
+           END-READ.
+           ACCEPT MOSTRA-ERRO.
+           IF WRK-TECLA = 'S' AND PRODUTOS-STATUS = 0
+              DELETE PRODUTOS
+                 INVALID KEY
+                    MOVE 'ERRO AO EXCLUIR' TO WRK-MSGERRO
+                 NOT INVALID KEY
+                    MOVE 'PRODUTO EXCLUIDO' TO WRK-MSGERRO
+              END-DELETE
+              ACCEPT MOSTRA-ERRO
+           END-IF.
+
+       9000-RELATORIO.
+           MOVE 'MODULO-RELATORIO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY 'CODIGO  DESCRICAO                      PRECO'.
+           MOVE LOW-VALUES TO PRODUTO-CHAVE.
+           START PRODUTOS KEY IS NOT LESS THAN PRODUTO-CHAVE
+              INVALID KEY
+                 MOVE 'S' TO WRK-TECLA
+              NOT INVALID KEY
+                 MOVE 'N' TO WRK-TECLA
+           END-START.
+           PERFORM 9010-LISTA-PRODUTO UNTIL WRK-TECLA = 'S'.
+           MOVE 'FIM DO RELATORIO' TO WRK-MSGERRO.
+           ACCEPT MOSTRA-ERRO.
+
+       9010-LISTA-PRODUTO.
+           READ PRODUTOS NEXT RECORD
+              AT END
+                 MOVE 'S' TO WRK-TECLA
+              NOT AT END
+                 DISPLAY PRODUTO-CODIGO SPACE PRODUTO-DESCRICAO
+                         SPACE PRODUTO-PRECO
+           END-READ.
 
       *END PROGRAM SegPartProg02.cbl
       *Número	Cor	Constante COBOL
