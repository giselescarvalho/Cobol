@@ -1,9 +1,12 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. COB5.
+       PROGRAM-ID. COB7.
       ******************************************************************
       * Author: Gisele Carvalho
       * Date: 16/03/2021
       * Purpose: Uso do sinal com Operadores aritiméticos
+      * Modification History:
+      *  09/08/2026 GC - corrige PROGRAM-ID (estava COB5) e acrescenta
+      *                  ON SIZE ERROR ao ADD/SUBTRACT.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -23,15 +26,21 @@
       *       SOMA      *
       *-----------------*
            DISPLAY  '--------- SOMA ------------'.
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
+           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL
+              ON SIZE ERROR
+                 DISPLAY 'ERRO: RESULTADO EXCEDE O CAMPO'
+           END-ADD.
             DISPLAY 'ADICAO : ' WRK-RESUL.
       *-----------------*
       *     SUBTRACAO   *
       *-----------------*
            DISPLAY  '--------- SUBTRACAO ------------'.
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
+           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL
+              ON SIZE ERROR
+                 DISPLAY 'ERRO: RESULTADO EXCEDE O CAMPO'
+           END-SUBTRACT.
             DISPLAY 'SUBTRACAO : ' WRK-RESUL.
             DISPLAY 'SUBTRACAO : ' WRK-RESUL-ED.
 
            STOP RUN.
-       END PROGRAM COB5.
+       END PROGRAM COB7.
