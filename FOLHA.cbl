@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHA.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Folha de pagamento em lote, imprimindo o holerite de
+      *           cada funcionario. Aproveitamento da mascara editada
+      *           de COB4.cbl (PIC $ZZZ.ZZ9,99), agora aplicada ao
+      *           salario bruto, aos descontos (INSS/IRRF) e aos
+      *           beneficios, com o liquido calculado e tambem
+      *           formatado.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FOLHA-ENTRADA
+             ASSIGN TO 'FOLHA.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+           SELECT FOLHA-SAIDA
+             ASSIGN TO 'FOLHA.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAIDA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FOLHA-ENTRADA.
+       01 FOLHA-ENT-REG.
+            05 ENT-NOME        PIC X(20).
+            05 ENT-SALARIO     PIC 9(06)V99.
+            05 ENT-INSS        PIC 9(06)V99.
+            05 ENT-IRRF        PIC 9(06)V99.
+            05 ENT-BENEFICIOS  PIC 9(06)V99.
+
+       FD FOLHA-SAIDA.
+       01 FOLHA-SAI-REG        PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 ENTRADA-STATUS   PIC 9(02).
+       77 SAIDA-STATUS     PIC 9(02).
+       77 WRK-FIM-ARQ      PIC X(01) VALUE 'N'.
+       77 WRK-QT-LIDOS     PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-DESC   PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-LIQUIDO      PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-SALARIO-ED    PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-INSS-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-IRRF-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-BENEFICIOS-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LIQUIDO-ED    PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-FIM-ARQ = 'S'.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT FOLHA-ENTRADA.
+            OPEN OUTPUT FOLHA-SAIDA.
+            PERFORM 1100-LER-PROXIMO.
+
+       1100-LER-PROXIMO.
+            READ FOLHA-ENTRADA
+               AT END
+                  MOVE 'S' TO WRK-FIM-ARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QT-LIDOS.
+            COMPUTE WRK-TOTAL-DESC = ENT-INSS + ENT-IRRF.
+            COMPUTE WRK-LIQUIDO ROUNDED =
+                    ENT-SALARIO + ENT-BENEFICIOS - WRK-TOTAL-DESC
+               ON SIZE ERROR
+                  MOVE ZEROS TO WRK-LIQUIDO
+            END-COMPUTE.
+            PERFORM 2100-FORMATA-VALORES.
+            PERFORM 2200-GRAVA-HOLERITE.
+            PERFORM 1100-LER-PROXIMO.
+
+       2100-FORMATA-VALORES.
+            MOVE ENT-SALARIO    TO WRK-SALARIO-ED.
+            MOVE ENT-INSS       TO WRK-INSS-ED.
+            MOVE ENT-IRRF       TO WRK-IRRF-ED.
+            MOVE ENT-BENEFICIOS TO WRK-BENEFICIOS-ED.
+            MOVE WRK-LIQUIDO    TO WRK-LIQUIDO-ED.
+
+       2200-GRAVA-HOLERITE.
+            MOVE SPACES TO FOLHA-SAI-REG.
+            WRITE FOLHA-SAI-REG.
+            MOVE ENT-NOME TO FOLHA-SAI-REG.
+            WRITE FOLHA-SAI-REG.
+            STRING 'SALARIO BRUTO..: ' DELIMITED BY SIZE
+                   WRK-SALARIO-ED     DELIMITED BY SIZE
+                   INTO FOLHA-SAI-REG
+            END-STRING.
+            WRITE FOLHA-SAI-REG.
+            STRING 'BENEFICIOS.....: ' DELIMITED BY SIZE
+                   WRK-BENEFICIOS-ED  DELIMITED BY SIZE
+                   INTO FOLHA-SAI-REG
+            END-STRING.
+            WRITE FOLHA-SAI-REG.
+            STRING 'DESCONTO INSS..: ' DELIMITED BY SIZE
+                   WRK-INSS-ED        DELIMITED BY SIZE
+                   INTO FOLHA-SAI-REG
+            END-STRING.
+            WRITE FOLHA-SAI-REG.
+            STRING 'DESCONTO IRRF..: ' DELIMITED BY SIZE
+                   WRK-IRRF-ED        DELIMITED BY SIZE
+                   INTO FOLHA-SAI-REG
+            END-STRING.
+            WRITE FOLHA-SAI-REG.
+            STRING 'LIQUIDO A PAGAR: ' DELIMITED BY SIZE
+                   WRK-LIQUIDO-ED     DELIMITED BY SIZE
+                   INTO FOLHA-SAI-REG
+            END-STRING.
+            WRITE FOLHA-SAI-REG.
+
+       3000-FINALIZAR.
+            CLOSE FOLHA-ENTRADA.
+            CLOSE FOLHA-SAIDA.
+            DISPLAY '-------------------------------------'.
+            DISPLAY 'HOLERITES GERADOS....: ' WRK-QT-LIDOS.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+      *END PROGRAM FOLHA.
