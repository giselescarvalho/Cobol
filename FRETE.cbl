@@ -0,0 +1,306 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRETE.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Calculo de frete em lote, com base na UF de entrega.
+      *           Aproveitamento do COB10.cbl (EVALUATE de UF), agora
+      *           com tabela das 27 UFs, acrescimo por peso/distancia
+      *           excedentes e totalizacao por UF ao final do lote.
+      * Modification History:
+      *  09/08/2026 GC - relatorio FRETE.REL passa a usar o cabecalho/
+      *                  rodape/paginacao padrao do sistema (REPCTL.COB/
+      *                  REPCAB.CPY).
+      *  09/08/2026 GC - layout de PEDIDOS-REG extraido para o
+      *                  copybook PEDIDOS.CPY, compartilhado com
+      *                  CLIENTES.cbl, em vez de duplicado nos dois
+      *                  programas.
+      *  09/08/2026 GC - verifica o status de abertura de FRETE.TXT/
+      *                  FRETE.REL e sinaliza erro em RETURN-CODE;
+      *                  troca STOP RUN por GOBACK para poder ser
+      *                  chamado pelo driver de fechamento de dia
+      *                  (FECHADIA.cbl).
+      *  09/08/2026 GC - totais por UF agora sao gravados em FRETE.REL
+      *                  (3100-LISTA-TOTAL) antes do rodape do
+      *                  relatorio, e nao apenas exibidos no console.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRETE-ENTRADA
+             ASSIGN TO 'FRETE.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+           SELECT FRETE-SAIDA
+             ASSIGN TO 'FRETE.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAIDA-STATUS.
+      * Historico de pedidos, ligado ao cliente pelo telefone
+      * (mesma chave usada em CLIENTES-FONE no CLIENTES.cbl).
+           SELECT PEDIDOS
+             ASSIGN TO 'PEDIDOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS PEDIDOS-STATUS
+               RECORD KEY IS PEDIDOS-CHAVE.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FRETE-ENTRADA.
+       01 FRETE-ENT-REG.
+            05 FRETE-ENT-FONE     PIC 9(09).
+            05 FRETE-ENT-PRODUTO  PIC X(20).
+            05 FRETE-ENT-VALOR    PIC 9(07)V99.
+            05 FRETE-ENT-UF       PIC X(02).
+            05 FRETE-ENT-PESO     PIC 9(05)V99.
+            05 FRETE-ENT-DIST     PIC 9(05).
+
+       FD FRETE-SAIDA.
+       01 FRETE-SAI-REG.
+            05 SAI-FONE      PIC 9(09).
+            05 FILLER        PIC X(01) VALUE SPACE.
+            05 SAI-PRODUTO   PIC X(20).
+            05 FILLER        PIC X(01) VALUE SPACE.
+            05 SAI-UF        PIC X(02).
+            05 FILLER        PIC X(01) VALUE SPACE.
+            05 SAI-VALOR     PIC 9(07)V99.
+            05 FILLER        PIC X(01) VALUE SPACE.
+            05 SAI-FRETE     PIC 9(07)V99.
+            05 FILLER        PIC X(01) VALUE SPACE.
+            05 SAI-MSG       PIC X(26).
+
+       COPY 'PEDIDOS.CPY'.
+
+       WORKING-STORAGE SECTION.
+       77 ENTRADA-STATUS  PIC 9(02).
+       77 SAIDA-STATUS    PIC 9(02).
+       77 PEDIDOS-STATUS  PIC 9(02).
+       77 WRK-FIM-ARQ     PIC X(01) VALUE 'N'.
+       77 WRK-ERRO-ABERTURA PIC X(01) VALUE 'N'.
+       77 WRK-QT-LIDOS    PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-CALCULADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-REJEITADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-FRETE-BASE     PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FRETE-EXC-PESO PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FRETE-EXC-DIST PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FRETE-TOTAL    PIC 9(07)V99 VALUE ZEROS.
+      *----------------------------------------------------------------
+      * Acrescimos cobrados sobre o excedente de peso e de distancia.
+      *----------------------------------------------------------------
+       77 WRK-LIMITE-PESO    PIC 9(05)V99 VALUE 50,00.
+       77 WRK-TAXA-EXC-PESO  PIC 9(03)V99 VALUE 0,50.
+       77 WRK-LIMITE-DIST    PIC 9(05) VALUE 500.
+       77 WRK-TAXA-EXC-DIST  PIC 9(03)V99 VALUE 0,10.
+
+      *----------------------------------------------------------------
+      * Tabela de taxas de frete por UF, cobrindo as 27 unidades da
+      * federacao. Aproveitamento da tecnica de FILLER + REDEFINES do
+      * COB19.cbl para montar uma tabela indexada em WORKING-STORAGE.
+      *----------------------------------------------------------------
+       01 WRK-TAB-FRETE-DADOS.
+           05 FILLER PIC X(06) VALUE 'AC1250'.
+           05 FILLER PIC X(06) VALUE 'AL1200'.
+           05 FILLER PIC X(06) VALUE 'AP1250'.
+           05 FILLER PIC X(06) VALUE 'AM1250'.
+           05 FILLER PIC X(06) VALUE 'BA1150'.
+           05 FILLER PIC X(06) VALUE 'CE1200'.
+           05 FILLER PIC X(06) VALUE 'DF1100'.
+           05 FILLER PIC X(06) VALUE 'ES1100'.
+           05 FILLER PIC X(06) VALUE 'GO1150'.
+           05 FILLER PIC X(06) VALUE 'MA1200'.
+           05 FILLER PIC X(06) VALUE 'MT1200'.
+           05 FILLER PIC X(06) VALUE 'MS1200'.
+           05 FILLER PIC X(06) VALUE 'MG1150'.
+           05 FILLER PIC X(06) VALUE 'PA1250'.
+           05 FILLER PIC X(06) VALUE 'PB1200'.
+           05 FILLER PIC X(06) VALUE 'PR1100'.
+           05 FILLER PIC X(06) VALUE 'PE1200'.
+           05 FILLER PIC X(06) VALUE 'PI1200'.
+           05 FILLER PIC X(06) VALUE 'RJ1100'.
+           05 FILLER PIC X(06) VALUE 'RN1200'.
+           05 FILLER PIC X(06) VALUE 'RS1100'.
+           05 FILLER PIC X(06) VALUE 'RO1250'.
+           05 FILLER PIC X(06) VALUE 'RR1300'.
+           05 FILLER PIC X(06) VALUE 'SC1100'.
+           05 FILLER PIC X(06) VALUE 'SP1050'.
+           05 FILLER PIC X(06) VALUE 'SE1200'.
+           05 FILLER PIC X(06) VALUE 'TO1200'.
+
+       01 WRK-TAB-FRETE REDEFINES WRK-TAB-FRETE-DADOS.
+           05 WRK-TAB-ITEM OCCURS 27 TIMES INDEXED BY WRK-IDX.
+               10 WRK-TAB-UF    PIC X(02).
+               10 WRK-TAB-TAXA  PIC 9V999.
+
+      *----------------------------------------------------------------
+      * Totalizadores por UF, na mesma ordem/posicao da tabela acima.
+      *----------------------------------------------------------------
+       01 WRK-TOTAIS-UF.
+           05 WRK-TOT-ITEM OCCURS 27 TIMES.
+               10 WRK-TOT-QTD    PIC 9(05) VALUE ZEROS.
+               10 WRK-TOT-VALOR  PIC 9(09)V99 VALUE ZEROS.
+               10 WRK-TOT-FRETE  PIC 9(09)V99 VALUE ZEROS.
+       COPY 'REPCTL.COB'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-FIM-ARQ = 'S'.
+            PERFORM 3000-FINALIZAR.
+            GOBACK.
+
+       1000-INICIAR.
+            OPEN INPUT FRETE-ENTRADA.
+            OPEN OUTPUT FRETE-SAIDA.
+            OPEN I-O PEDIDOS
+              IF PEDIDOS-STATUS = 35 THEN
+                  OPEN OUTPUT PEDIDOS
+                  CLOSE PEDIDOS
+                  OPEN I-O PEDIDOS
+               END-IF.
+            IF ENTRADA-STATUS NOT = 0 OR SAIDA-STATUS NOT = 0
+               MOVE 'S' TO WRK-ERRO-ABERTURA
+               MOVE 'S' TO WRK-FIM-ARQ
+            ELSE
+               MOVE 'RELATORIO DE FRETES' TO RPT-TITULO
+               PERFORM 9980-CABECALHO-RPT
+               PERFORM 1100-LER-PROXIMO
+            END-IF.
+
+       1100-LER-PROXIMO.
+            READ FRETE-ENTRADA
+               AT END
+                  MOVE 'S' TO WRK-FIM-ARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QT-LIDOS.
+            PERFORM 2100-LOCALIZA-TAXA.
+            IF WRK-IDX > 27
+               MOVE FRETE-ENT-FONE    TO SAI-FONE
+               MOVE FRETE-ENT-PRODUTO TO SAI-PRODUTO
+               MOVE FRETE-ENT-UF      TO SAI-UF
+               MOVE FRETE-ENT-VALOR   TO SAI-VALOR
+               MOVE ZEROS             TO SAI-FRETE
+               MOVE 'UF INVALIDA - FRETE NAO CALC' TO SAI-MSG
+               MOVE FRETE-SAI-REG TO RPT-LINHA-IMPRESSA
+               PERFORM 9990-GRAVA-LINHA-RPT
+               ADD 1 TO WRK-QT-REJEITADOS
+            ELSE
+               PERFORM 2200-CALCULA-FRETE
+               PERFORM 2300-ACUMULA-TOTAL
+               PERFORM 2400-GRAVA-HISTORICO
+               MOVE FRETE-ENT-FONE    TO SAI-FONE
+               MOVE FRETE-ENT-PRODUTO TO SAI-PRODUTO
+               MOVE FRETE-ENT-UF      TO SAI-UF
+               MOVE FRETE-ENT-VALOR   TO SAI-VALOR
+               MOVE WRK-FRETE-TOTAL   TO SAI-FRETE
+               MOVE 'FRETE CALCULADO'      TO SAI-MSG
+               MOVE FRETE-SAI-REG TO RPT-LINHA-IMPRESSA
+               PERFORM 9990-GRAVA-LINHA-RPT
+               ADD 1 TO WRK-QT-CALCULADOS
+            END-IF.
+            PERFORM 1100-LER-PROXIMO.
+
+       2100-LOCALIZA-TAXA.
+            PERFORM 2110-VERIFICA-UF VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX > 27
+                  OR WRK-TAB-UF(WRK-IDX) = FRETE-ENT-UF.
+
+       2110-VERIFICA-UF.
+            CONTINUE.
+
+       2200-CALCULA-FRETE.
+            COMPUTE WRK-FRETE-BASE =
+                    FRETE-ENT-VALOR * WRK-TAB-TAXA(WRK-IDX).
+            MOVE ZEROS TO WRK-FRETE-EXC-PESO WRK-FRETE-EXC-DIST.
+            IF FRETE-ENT-PESO > WRK-LIMITE-PESO
+               COMPUTE WRK-FRETE-EXC-PESO =
+                    (FRETE-ENT-PESO - WRK-LIMITE-PESO)
+                     * WRK-TAXA-EXC-PESO
+            END-IF.
+            IF FRETE-ENT-DIST > WRK-LIMITE-DIST
+               COMPUTE WRK-FRETE-EXC-DIST =
+                    (FRETE-ENT-DIST - WRK-LIMITE-DIST)
+                     * WRK-TAXA-EXC-DIST
+            END-IF.
+            COMPUTE WRK-FRETE-TOTAL =
+                    WRK-FRETE-BASE + WRK-FRETE-EXC-PESO
+                                    + WRK-FRETE-EXC-DIST.
+
+       2300-ACUMULA-TOTAL.
+            ADD 1 TO WRK-TOT-QTD(WRK-IDX).
+            ADD FRETE-ENT-VALOR TO WRK-TOT-VALOR(WRK-IDX).
+            ADD WRK-FRETE-TOTAL TO WRK-TOT-FRETE(WRK-IDX).
+
+       2400-GRAVA-HISTORICO.
+            MOVE FRETE-ENT-FONE    TO PEDIDOS-FONE.
+            ACCEPT PEDIDOS-DATA FROM DATE YYYYMMDD.
+            ACCEPT PEDIDOS-HORA FROM TIME.
+            MOVE FRETE-ENT-PRODUTO TO PEDIDOS-PRODUTO.
+            MOVE FRETE-ENT-UF      TO PEDIDOS-UF.
+            MOVE FRETE-ENT-VALOR   TO PEDIDOS-VALOR.
+            MOVE WRK-FRETE-TOTAL   TO PEDIDOS-FRETE.
+            WRITE PEDIDOS-REG
+               INVALID KEY
+                  DISPLAY 'HISTORICO DUPLICADO IGNORADO: '
+                          FRETE-ENT-FONE
+            END-WRITE.
+
+       3000-FINALIZAR.
+            CLOSE FRETE-ENTRADA.
+            DISPLAY '-------------------------------------'.
+            IF WRK-ERRO-ABERTURA = 'S'
+               DISPLAY 'ERRO AO ABRIR FRETE.TXT/FRETE.REL'
+               MOVE 16 TO RETURN-CODE
+            ELSE
+               MOVE SPACES TO RPT-LINHA-IMPRESSA
+               PERFORM 9990-GRAVA-LINHA-RPT
+               MOVE '-- TOTAIS POR UF (VALOR / FRETE) --'
+                    TO RPT-LINHA-IMPRESSA
+               PERFORM 9990-GRAVA-LINHA-RPT
+               PERFORM 3100-LISTA-TOTAL
+                  VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 27
+               PERFORM 9995-RODAPE-RPT
+               DISPLAY 'REGISTROS LIDOS......: ' WRK-QT-LIDOS
+               DISPLAY 'FRETES CALCULADOS....: ' WRK-QT-CALCULADOS
+               DISPLAY 'UF INVALIDA/REJEITADO: ' WRK-QT-REJEITADOS
+               DISPLAY '-------------------------------------'
+               DISPLAY 'TOTAIS POR UF (VALOR / FRETE):'
+               PERFORM 3110-EXIBE-TOTAL
+                  VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 27
+               MOVE ZERO TO RETURN-CODE
+            END-IF.
+            CLOSE FRETE-SAIDA.
+            CLOSE PEDIDOS.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       3100-LISTA-TOTAL.
+            IF WRK-TOT-QTD(WRK-IDX) > 0
+               MOVE SPACES TO RPT-LINHA-IMPRESSA
+               STRING WRK-TAB-UF(WRK-IDX)     DELIMITED BY SIZE
+                      ' QTD: '                 DELIMITED BY SIZE
+                      WRK-TOT-QTD(WRK-IDX)     DELIMITED BY SIZE
+                      ' VALOR: '                DELIMITED BY SIZE
+                      WRK-TOT-VALOR(WRK-IDX)   DELIMITED BY SIZE
+                      ' FRETE: '                DELIMITED BY SIZE
+                      WRK-TOT-FRETE(WRK-IDX)   DELIMITED BY SIZE
+                      INTO RPT-LINHA-IMPRESSA
+               END-STRING
+               PERFORM 9990-GRAVA-LINHA-RPT
+            END-IF.
+
+       3110-EXIBE-TOTAL.
+            IF WRK-TOT-QTD(WRK-IDX) > 0
+               DISPLAY WRK-TAB-UF(WRK-IDX) SPACE
+                       'QTD: ' WRK-TOT-QTD(WRK-IDX) SPACE
+                       'VALOR: ' WRK-TOT-VALOR(WRK-IDX) SPACE
+                       'FRETE: ' WRK-TOT-FRETE(WRK-IDX)
+            END-IF.
+
+       COPY 'REPCAB.CPY' REPLACING ==RPT-ARQ-SAIDA-REG== BY
+           ==FRETE-SAI-REG==.
+
+      *END PROGRAM FRETE.
