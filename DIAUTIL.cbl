@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIAUTIL.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Calculadora de dias uteis, construida sobre a tabela
+      *           de meses do COB18/COB19. Para cada data pedida em
+      *           lote, informa se a propria data cai em feriado (lido
+      *           de um arquivo de feriados), soma/subtrai N dias
+      *           uteis pulando sabados, domingos e feriados, e deriva
+      *           o trimestre/periodo fiscal da data (ano fiscal
+      *           iniciando em abril).
+      * Modification History:
+      *  09/08/2026 GC - alarga DIAUTIL-SAI-REG para X(70); com X(60)
+      *                  o ramo "NAO E FERIADO" de 2400-GRAVA-
+      *                  RESULTADO (68 bytes) saia com o fim da linha
+      *                  (periodo fiscal/trimestre) truncado.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIADOS
+             ASSIGN TO 'FERIADOS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FERIADOS-STATUS.
+           SELECT DIAUTIL-ENTRADA
+             ASSIGN TO 'DIAUTIL.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+           SELECT DIAUTIL-SAIDA
+             ASSIGN TO 'DIAUTIL.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAIDA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FERIADOS.
+       01 FERIADOS-REG.
+            05 FER-DATA       PIC 9(08).
+            05 FER-DESCRICAO  PIC X(20).
+
+      *----------------------------------------------------------------
+      * ENT-QTD-DIAS-UTEIS: quantidade de dias uteis a somar a partir
+      * de ENT-DATA-BASE; negativo pede dias uteis para tras.
+      *----------------------------------------------------------------
+       FD DIAUTIL-ENTRADA.
+       01 DIAUTIL-ENT-REG.
+            05 ENT-DATA-BASE      PIC 9(08).
+            05 ENT-QTD-DIAS-UTEIS PIC S9(03).
+
+       FD DIAUTIL-SAIDA.
+       01 DIAUTIL-SAI-REG         PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       77 FERIADOS-STATUS PIC 9(02).
+       77 ENTRADA-STATUS  PIC 9(02).
+       77 SAIDA-STATUS    PIC 9(02).
+       77 WRK-FIM-ARQ     PIC X(01) VALUE 'N'.
+       77 WRK-FIM-FERIADO PIC X(01) VALUE 'N'.
+       77 WRK-QT-LIDOS    PIC 9(05) VALUE ZEROS.
+       01 WRK-FERIADOS-TAB.
+            05 WRK-FERIADO-ITEM OCCURS 50 TIMES INDEXED BY WRK-IX-FER.
+                10 WRK-FERIADO-DATA PIC 9(08) VALUE ZEROS.
+       77 WRK-QT-FERIADOS  PIC 9(02) VALUE ZEROS.
+       77 WRK-EH-FERIADO   PIC X(01) VALUE 'N'.
+       77 WRK-JULIANO      PIC 9(08).
+       77 WRK-JULIANO-DATA PIC 9(08).
+       77 WRK-PASSO        PIC S9(01).
+       77 WRK-QTD-ALVO     PIC 9(03).
+       77 WRK-CONTADOR-DIAS PIC 9(03).
+       77 WRK-DOW          PIC 9(01).
+       77 WRK-DATA-RESULT  PIC 9(08).
+       77 WRK-ANO-BASE     PIC 9(04).
+       77 WRK-MES-BASE     PIC 9(02).
+       77 WRK-MES-FISCAL   PIC 9(02).
+       77 WRK-TRIMESTRE-FISCAL PIC 9(01).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-FIM-ARQ = 'S'.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT FERIADOS.
+            IF FERIADOS-STATUS = 0
+               PERFORM 1150-LE-FERIADO
+               PERFORM 1200-CARREGA-FERIADO UNTIL WRK-FIM-FERIADO = 'S'
+               CLOSE FERIADOS
+            END-IF.
+            OPEN INPUT DIAUTIL-ENTRADA.
+            OPEN OUTPUT DIAUTIL-SAIDA.
+            PERFORM 1100-LER-PROXIMO.
+
+       1150-LE-FERIADO.
+            READ FERIADOS
+               AT END
+                  MOVE 'S' TO WRK-FIM-FERIADO
+            END-READ.
+
+       1200-CARREGA-FERIADO.
+            ADD 1 TO WRK-QT-FERIADOS.
+            SET WRK-IX-FER TO WRK-QT-FERIADOS.
+            MOVE FER-DATA TO WRK-FERIADO-DATA(WRK-IX-FER).
+            PERFORM 1150-LE-FERIADO.
+
+       1100-LER-PROXIMO.
+            READ DIAUTIL-ENTRADA
+               AT END
+                  MOVE 'S' TO WRK-FIM-ARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QT-LIDOS.
+            PERFORM 2100-VERIFICA-FERIADO-BASE.
+            PERFORM 2200-CALCULA-DIA-UTIL.
+            PERFORM 2300-DERIVA-PERIODO-FISCAL.
+            PERFORM 2400-GRAVA-RESULTADO.
+            PERFORM 1100-LER-PROXIMO.
+
+       2100-VERIFICA-FERIADO-BASE.
+            MOVE ENT-DATA-BASE TO WRK-JULIANO-DATA.
+            PERFORM 2110-BUSCA-FERIADO.
+
+      *----------------------------------------------------------------
+      * Procura WRK-JULIANO-DATA na tabela de feriados; o resultado
+      * fica em WRK-EH-FERIADO ('S'/'N').
+      *----------------------------------------------------------------
+       2110-BUSCA-FERIADO.
+            MOVE 'N' TO WRK-EH-FERIADO.
+            PERFORM 2120-COMPARA-FERIADO
+               VARYING WRK-IX-FER FROM 1 BY 1
+               UNTIL WRK-IX-FER > WRK-QT-FERIADOS
+                  OR WRK-EH-FERIADO = 'S'.
+
+       2120-COMPARA-FERIADO.
+            IF WRK-FERIADO-DATA(WRK-IX-FER) = WRK-JULIANO-DATA
+               MOVE 'S' TO WRK-EH-FERIADO
+            END-IF.
+
+       2200-CALCULA-DIA-UTIL.
+            COMPUTE WRK-JULIANO =
+                    FUNCTION INTEGER-OF-DATE(ENT-DATA-BASE).
+            IF ENT-QTD-DIAS-UTEIS < 0
+               MOVE -1 TO WRK-PASSO
+               COMPUTE WRK-QTD-ALVO = ENT-QTD-DIAS-UTEIS * -1
+            ELSE
+               MOVE 1 TO WRK-PASSO
+               MOVE ENT-QTD-DIAS-UTEIS TO WRK-QTD-ALVO
+            END-IF.
+            MOVE ZEROS TO WRK-CONTADOR-DIAS.
+            PERFORM 2210-AVANCA-DIA
+               UNTIL WRK-CONTADOR-DIAS >= WRK-QTD-ALVO.
+            COMPUTE WRK-DATA-RESULT =
+                    FUNCTION DATE-OF-INTEGER(WRK-JULIANO).
+
+       2210-AVANCA-DIA.
+            COMPUTE WRK-JULIANO = WRK-JULIANO + WRK-PASSO.
+            COMPUTE WRK-DOW = FUNCTION MOD(WRK-JULIANO, 7).
+            COMPUTE WRK-JULIANO-DATA =
+                    FUNCTION DATE-OF-INTEGER(WRK-JULIANO).
+            PERFORM 2110-BUSCA-FERIADO.
+            IF WRK-DOW NOT = 0 AND WRK-DOW NOT = 6
+                             AND WRK-EH-FERIADO = 'N'
+               ADD 1 TO WRK-CONTADOR-DIAS
+            END-IF.
+
+      *----------------------------------------------------------------
+      * Ano fiscal comeca em abril: abril = periodo 1, marco = 12.
+      *----------------------------------------------------------------
+       2300-DERIVA-PERIODO-FISCAL.
+            DIVIDE ENT-DATA-BASE BY 10000 GIVING WRK-ANO-BASE.
+            COMPUTE WRK-MES-BASE =
+                    FUNCTION MOD((ENT-DATA-BASE / 100), 100).
+            COMPUTE WRK-MES-FISCAL =
+                    FUNCTION MOD(WRK-MES-BASE - 4 + 12, 12) + 1.
+            COMPUTE WRK-TRIMESTRE-FISCAL =
+                    (WRK-MES-FISCAL - 1) / 3 + 1.
+
+       2400-GRAVA-RESULTADO.
+            MOVE SPACES TO DIAUTIL-SAI-REG.
+            PERFORM 2100-VERIFICA-FERIADO-BASE.
+            IF WRK-EH-FERIADO = 'S'
+               STRING ENT-DATA-BASE DELIMITED BY SIZE
+                      ' E FERIADO. NOVA DATA: ' DELIMITED BY SIZE
+                      WRK-DATA-RESULT DELIMITED BY SIZE
+                      ' PERIODO FISCAL ' DELIMITED BY SIZE
+                      WRK-MES-FISCAL DELIMITED BY SIZE
+                      ' TRIM ' DELIMITED BY SIZE
+                      WRK-TRIMESTRE-FISCAL DELIMITED BY SIZE
+                      INTO DIAUTIL-SAI-REG
+               END-STRING
+            ELSE
+               STRING ENT-DATA-BASE DELIMITED BY SIZE
+                      ' NAO E FERIADO. NOVA DATA: ' DELIMITED BY SIZE
+                      WRK-DATA-RESULT DELIMITED BY SIZE
+                      ' PERIODO FISCAL ' DELIMITED BY SIZE
+                      WRK-MES-FISCAL DELIMITED BY SIZE
+                      ' TRIM ' DELIMITED BY SIZE
+                      WRK-TRIMESTRE-FISCAL DELIMITED BY SIZE
+                      INTO DIAUTIL-SAI-REG
+               END-STRING
+            END-IF.
+            WRITE DIAUTIL-SAI-REG.
+
+       3000-FINALIZAR.
+            CLOSE DIAUTIL-ENTRADA.
+            CLOSE DIAUTIL-SAIDA.
+            DISPLAY '-------------------------------------'.
+            DISPLAY 'REGISTROS PROCESSADOS: ' WRK-QT-LIDOS.
+            DISPLAY 'FERIADOS CARREGADOS..: ' WRK-QT-FERIADOS.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+      *END PROGRAM DIAUTIL.
