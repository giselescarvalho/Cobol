@@ -5,6 +5,11 @@
       * Date: 23/03/2021
       * Purpose: Cobol parte 2: Alura
       *          Utilizando telas
+      * Modification History:
+      *  09/08/2026 GC - renomeia a tela MENU (palavra reservada) para
+      *                  TELA-MENU e aplica REVERSE-VIDEO na opcao do
+      *                  menu, no mesmo padrao usado em CLIENTES.cbl e
+      *                  SegPartProg02.cbl.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -20,7 +25,7 @@
                10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
                    BACKGROUND-COLOR 2 FROM WRK-TITULO.
 
-       01 MENU.
+       01 TELA-MENU.
            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
@@ -28,13 +33,13 @@
            05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
            05 LINE 12 COLUMN 15 VALUE 'X - SAIR'.
            05 LINE 13 COLUMN 15 VALUE 'OPÇÃO: ' .
-           05 LINE 14 COLUMN 26 USING WRK-OPCAO.
+           05 LINE 14 COLUMN 26 USING WRK-OPCAO REVERSE-VIDEO.
 
        PROCEDURE DIVISION.
            MOVE '           - MENU -         ' TO WRK-TITULO.
 
            DISPLAY  TELA.
-           ACCEPT MENU.
+           ACCEPT TELA-MENU.
 
            STOP RUN.
 
