@@ -5,6 +5,9 @@
       * Date: 21/03/2021
       * Purpose: Lógica ESTRUTURADA - PARAGRAFOS
       *          PERFOM
+      * Modification History:
+      *  09/08/2026 GC - valida que as notas estao na faixa 0-10 antes
+      *                  de PERFORM 0200-PROCESSAR.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -21,8 +24,12 @@
 
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-           IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
-               PERFORM 0200-PROCESSAR
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10
+               DISPLAY 'NOTA INVALIDA - DEVE ESTAR ENTRE 0 E 10'
+           ELSE
+               IF WRK-NOTA1 > 0 AND WRK-NOTA2 > 0
+                   PERFORM 0200-PROCESSAR
+               END-IF
            END-IF.
            PERFORM 0300-FINALIZAR
            STOP RUN.
