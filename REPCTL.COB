@@ -0,0 +1,12 @@
+      ******************************************************************
+      * REPCTL.COB - campos de controle de cabecalho/rodape e
+      *              paginacao compartilhados por todos os relatorios
+      *              do sistema (CLIENTES, FRETE, TABUADA, FECHAMENTO,
+      *              ALUNOS). Usar junto com REPCAB.CPY.
+      ******************************************************************
+       77 RPT-PAGINA         PIC 9(03) VALUE ZEROS.
+       77 RPT-LINHA          PIC 9(03) VALUE ZEROS.
+       77 RPT-MAX-LINHAS     PIC 9(03) VALUE 60.
+       77 RPT-DATA-HOJE      PIC 9(08) VALUE ZEROS.
+       77 RPT-TITULO         PIC X(40) VALUE SPACES.
+       77 RPT-LINHA-IMPRESSA PIC X(132) VALUE SPACES.
