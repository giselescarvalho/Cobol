@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATURA.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Calculo de itens de fatura em lote. Aproveitamento do
+      *           uso de sinal e ON SIZE ERROR de COB7.cbl, estendido
+      *           para quantidade x preco unitario, desconto e imposto,
+      *           com arredondamento ROUNDED em cada etapa.
+      * Tectonics: cobc
+      * Modification History:
+      *  09/08/2026 GC - alarga FATURA-SAI-REG para X(70); com X(60)
+      *                  a linha de 2100-GRAVA-ITEM (item+subtotal+
+      *                  total, 67 bytes) saia com o total truncado.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FATURA-ENTRADA
+             ASSIGN TO 'FATURA.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+           SELECT FATURA-SAIDA
+             ASSIGN TO 'FATURA.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAIDA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------
+      * ENT-DESCONTO-PERC/ENT-IMPOSTO-PERC sao percentuais (ex: 10,00
+      * = 10%) aplicados sobre o subtotal do item.
+      *----------------------------------------------------------------
+       FD FATURA-ENTRADA.
+       01 FATURA-ENT-REG.
+            05 ENT-ITEM            PIC X(20).
+            05 ENT-QUANTIDADE      PIC 9(05).
+            05 ENT-PRECO-UNIT      PIC 9(07)V99.
+            05 ENT-DESCONTO-PERC   PIC 9(03)V99.
+            05 ENT-IMPOSTO-PERC    PIC 9(03)V99.
+
+       FD FATURA-SAIDA.
+       01 FATURA-SAI-REG          PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       77 ENTRADA-STATUS   PIC 9(02).
+       77 SAIDA-STATUS     PIC 9(02).
+       77 WRK-FIM-ARQ      PIC X(01) VALUE 'N'.
+       77 WRK-QT-LIDOS     PIC 9(05) VALUE ZEROS.
+       77 WRK-ESTOUROU     PIC X(01) VALUE 'N'.
+       77 WRK-SUBTOTAL     PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-DESCONTO     PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-IMPOSTO      PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-ITEM   PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL  PIC 9(11)V99 VALUE ZEROS.
+       77 WRK-SUBTOTAL-ED  PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-TOTAL-ED     PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-FIM-ARQ = 'S'.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT FATURA-ENTRADA.
+            OPEN OUTPUT FATURA-SAIDA.
+            PERFORM 1100-LER-PROXIMO.
+
+       1100-LER-PROXIMO.
+            READ FATURA-ENTRADA
+               AT END
+                  MOVE 'S' TO WRK-FIM-ARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QT-LIDOS.
+            MOVE 'N' TO WRK-ESTOUROU.
+            COMPUTE WRK-SUBTOTAL ROUNDED =
+                    ENT-QUANTIDADE * ENT-PRECO-UNIT
+               ON SIZE ERROR
+                  MOVE 'S' TO WRK-ESTOUROU
+            END-COMPUTE.
+            COMPUTE WRK-DESCONTO ROUNDED =
+                    WRK-SUBTOTAL * (ENT-DESCONTO-PERC / 100)
+               ON SIZE ERROR
+                  MOVE 'S' TO WRK-ESTOUROU
+            END-COMPUTE.
+            COMPUTE WRK-IMPOSTO ROUNDED =
+                    (WRK-SUBTOTAL - WRK-DESCONTO)
+                       * (ENT-IMPOSTO-PERC / 100)
+               ON SIZE ERROR
+                  MOVE 'S' TO WRK-ESTOUROU
+            END-COMPUTE.
+            COMPUTE WRK-TOTAL-ITEM ROUNDED =
+                    WRK-SUBTOTAL - WRK-DESCONTO + WRK-IMPOSTO
+               ON SIZE ERROR
+                  MOVE 'S' TO WRK-ESTOUROU
+            END-COMPUTE.
+            IF WRK-ESTOUROU = 'S'
+               MOVE ZEROS TO WRK-SUBTOTAL WRK-DESCONTO
+                             WRK-IMPOSTO WRK-TOTAL-ITEM
+            ELSE
+               ADD WRK-TOTAL-ITEM TO WRK-TOTAL-GERAL
+            END-IF.
+            PERFORM 2100-GRAVA-ITEM.
+            PERFORM 1100-LER-PROXIMO.
+
+       2100-GRAVA-ITEM.
+            MOVE WRK-SUBTOTAL   TO WRK-SUBTOTAL-ED.
+            MOVE WRK-TOTAL-ITEM TO WRK-TOTAL-ED.
+            MOVE SPACES TO FATURA-SAI-REG.
+            IF WRK-ESTOUROU = 'S'
+               STRING ENT-ITEM DELIMITED BY SIZE
+                      ' - ERRO: VALOR EXCEDE O CAMPO'
+                         DELIMITED BY SIZE
+                      INTO FATURA-SAI-REG
+               END-STRING
+            ELSE
+               STRING ENT-ITEM        DELIMITED BY SIZE
+                      ' SUBTOTAL '    DELIMITED BY SIZE
+                      WRK-SUBTOTAL-ED DELIMITED BY SIZE
+                      ' TOTAL '       DELIMITED BY SIZE
+                      WRK-TOTAL-ED    DELIMITED BY SIZE
+                      INTO FATURA-SAI-REG
+               END-STRING
+            END-IF.
+            WRITE FATURA-SAI-REG.
+
+       3000-FINALIZAR.
+            CLOSE FATURA-ENTRADA.
+            MOVE WRK-TOTAL-GERAL TO WRK-TOTAL-ED.
+            MOVE SPACES TO FATURA-SAI-REG.
+            WRITE FATURA-SAI-REG.
+            STRING 'TOTAL GERAL DA FATURA: ' DELIMITED BY SIZE
+                   WRK-TOTAL-ED              DELIMITED BY SIZE
+                   INTO FATURA-SAI-REG
+            END-STRING.
+            WRITE FATURA-SAI-REG.
+            CLOSE FATURA-SAIDA.
+            DISPLAY '-------------------------------------'.
+            DISPLAY 'ITENS PROCESSADOS....: ' WRK-QT-LIDOS.
+            DISPLAY 'TOTAL GERAL DA FATURA.: ' WRK-TOTAL-GERAL.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+      *END PROGRAM FATURA.
