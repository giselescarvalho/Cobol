@@ -7,6 +7,14 @@
       *          PERFORM UNTIL
       *          Usando o conceito de BOOK, utilizado para armazenar as
       *           variaveis
+      * Modification History:
+      *  09/08/2026 GC - rejeita vendas negativas antes de acumular.
+      *  09/08/2026 GC - guarda de entrada trocada de WRK-VENDAS > 0
+      *                  para WRK-VENDAS NOT = 0, para que uma venda
+      *                  negativa digitada na primeira entrada passe
+      *                  por 0200-PROCESSAR e seja rejeitada como
+      *                  qualquer outra, em vez de ser ignorada sem
+      *                  contagem.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -19,7 +27,7 @@
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-             IF WRK-VENDAS > 0
+             IF WRK-VENDAS NOT = 0
                PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
             END-IF.
                PERFORM 0300-FINALIZAR
@@ -31,13 +39,19 @@
 
        0200-PROCESSAR.
                ADD 1 TO WRK-QT.
-               ADD WRK-VENDAS TO WRK-ACUM.
+               IF WRK-VENDAS < 0
+                  DISPLAY 'VENDA NEGATIVA IGNORADA: ' WRK-VENDAS
+                  ADD 1 TO WRK-QT-REJEITADAS
+               ELSE
+                  ADD WRK-VENDAS TO WRK-ACUM
+               END-IF.
                ACCEPT WRK-VENDAS.
 
        0300-FINALIZAR.
            DISPLAY '-----------'.
            DISPLAY 'ACUMULADO: ' WRK-ACUM.
            DISPLAY 'QUANTIDADE DE DADOS INSERIDOS INCLUI O 0: ' WRK-QT.
+           DISPLAY 'VENDAS NEGATIVAS REJEITADAS: ' WRK-QT-REJEITADAS.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
 
 
