@@ -0,0 +1,361 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUNOS.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Cadastro de alunos e calculo de media ponderada.
+      *           Aproveitamento do COB13.cbl (media e situacao por
+      *           paragrafos) e do COB9.cbl (faixas de situacao via
+      *           EVALUATE), agora num cadastro persistente com
+      *           boletim (relatorio) e validacao de faixa de nota.
+      * Modification History:
+      *  09/08/2026 GC - boletim passa a gravar tambem em arquivo de
+      *                  impressao (ALUNOS.REL), com cabecalho/rodape/
+      *                  paginacao padrao do sistema (REPCTL.COB/
+      *                  REPCAB.CPY), alem da listagem no console.
+      *  09/08/2026 GC - ALUNO-CHAVE passa a incluir ALUNO-MATERIA
+      *                  (alem da matricula), permitindo uma nota por
+      *                  disciplina por aluno em vez de um unico
+      *                  registro por matricula; boletim lista cada
+      *                  linha por materia.
+      *  09/08/2026 GC - mensagem de 9800-VALIDA-NOTAS ajustada para
+      *                  'NOTA FORA DA FAIXA (0-10)': o paragrafo so
+      *                  checa ALUNO-NOTA1/2/3, ja que os pesos sao
+      *                  estruturalmente limitados pelo proprio PIC
+      *                  9(01)V9 do campo.
+      *  09/08/2026 GC - 9000-BOLETIM zera RPT-PAGINA/RPT-LINHA ao
+      *                  abrir ALUNOS-REL, pelo mesmo motivo do
+      *                  9000-RELATORIO de CLIENTES.cbl (RPT-PAGINA
+      *                  so e incrementado, nunca resetado, entao um
+      *                  segundo BOLETIM no mesmo menu continuava a
+      *                  paginacao do anterior).
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS
+             ASSIGN TO 'ALUNOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS ALUNOS-STATUS
+               RECORD KEY IS ALUNO-CHAVE.
+      *    arquivo de impressao do boletim (relatorio)
+           SELECT ALUNOS-REL
+             ASSIGN TO 'ALUNOS.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ALUNOS-REL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ALUNOS.
+       01 ALUNO-REG.
+            05 ALUNO-CHAVE.
+                10 ALUNO-MATRICULA PIC 9(06).
+                10 ALUNO-MATERIA   PIC X(15).
+            05 ALUNO-NOME       PIC X(30).
+            05 ALUNO-NOTA1      PIC 9(02)V99.
+            05 ALUNO-PESO1      PIC 9(01)V9.
+            05 ALUNO-NOTA2      PIC 9(02)V99.
+            05 ALUNO-PESO2      PIC 9(01)V9.
+            05 ALUNO-NOTA3      PIC 9(02)V99.
+            05 ALUNO-PESO3      PIC 9(01)V9.
+            05 ALUNO-MEDIA      PIC 9(04)V99.
+            05 ALUNO-SITUACAO   PIC X(01).
+                88 ALU-APROVADO    VALUE 'A'.
+                88 ALU-RECUPERACAO VALUE 'R'.
+                88 ALU-REPROVADO   VALUE 'P'.
+
+       FD ALUNOS-REL.
+       01 ALUNOS-REL-REG      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO       PIC X(1).
+       77 WRK-MODULO      PIC X(25).
+       77 WRK-TECLA       PIC X(1).
+       77 ALUNOS-STATUS   PIC 9(02).
+       77 ALUNOS-REL-STATUS PIC 9(02).
+       77 WRK-MSGERRO     PIC X(30).
+       77 WRK-FIM-ARQ     PIC X(01) VALUE 'N'.
+       77 WRK-SOMA-PESOS  PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA-INVAL  PIC X(01) VALUE 'N'.
+       COPY 'REPCTL.COB'.
+
+       SCREEN SECTION.
+       01 TELA.
+            05 LIMPA-TELA.
+                10 BLANK SCREEN.
+                10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                   BACKGROUND-COLOR 3.
+                10 LINE 01 COLUMN 25 PIC X(20)
+                   BACKGROUND-COLOR 3  FOREGROUND-COLOR 0
+                              FROM 'SISTEMA DE ALUNOS   '.
+                10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+                   BACKGROUND-COLOR 1 FROM WRK-MODULO.
+       01 TELA-MENU.
+            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
+            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
+            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
+            05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
+            05 LINE 11 COLUMN 15 VALUE '5 - BOLETIM (RELATORIO)'.
+            05 LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
+            05 LINE 13 COLUMN 15 VALUE 'OPCAO......: ' .
+            05 LINE 13 COLUMN 28 USING WRK-OPCAO.
+
+       01 TELA-REGISTRO.
+            05 CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'MATRICULA '.
+               10 COLUMN PLUS 2 PIC 9(06) USING ALUNO-MATRICULA
+                   BLANK WHEN ZEROS.
+               10 COLUMN PLUS 2 VALUE 'MATERIA '.
+               10 COLUMN PLUS 1 PIC X(15) USING ALUNO-MATERIA.
+            05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE 'NOME.... '.
+               10 COLUMN PLUS 2 PIC X(30) USING ALUNO-NOME.
+               10 LINE 12 COLUMN 10 VALUE 'NOTA 1 '.
+               10 COLUMN PLUS 2 PIC 9(02)V99 USING ALUNO-NOTA1.
+               10 COLUMN PLUS 2 VALUE 'PESO 1 '.
+               10 COLUMN PLUS 1 PIC 9(01)V9 USING ALUNO-PESO1.
+               10 LINE 13 COLUMN 10 VALUE 'NOTA 2 '.
+               10 COLUMN PLUS 2 PIC 9(02)V99 USING ALUNO-NOTA2.
+               10 COLUMN PLUS 2 VALUE 'PESO 2 '.
+               10 COLUMN PLUS 1 PIC 9(01)V9 USING ALUNO-PESO2.
+               10 LINE 14 COLUMN 10 VALUE 'NOTA 3 '.
+               10 COLUMN PLUS 2 PIC 9(02)V99 USING ALUNO-NOTA3.
+               10 COLUMN PLUS 2 VALUE 'PESO 3 '.
+               10 COLUMN PLUS 1 PIC 9(01)V9 USING ALUNO-PESO3.
+       01 MOSTRA-ERRO.
+             02 MSG-ERRO.
+               10 LINE 20 COLUMN 01 ERASE EOL
+                             BACKGROUND-COLOR 3.
+               10 LINE 20 COLUMN 10 PIC X(30)
+                             BACKGROUND-COLOR 3
+                             FROM WRK-MSGERRO.
+               10 COLUMN PLUS 2 PIC X(01)
+                             BACKGROUND-COLOR 3
+                             USING WRK-TECLA.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 1100-MONTATELA.
+            PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
+            PERFORM 3000-FINALIZAR.
+            GOBACK.
+
+       1000-INICIAR.
+            OPEN I-O ALUNOS
+              IF ALUNOS-STATUS = 35 THEN
+                  OPEN OUTPUT ALUNOS
+                  CLOSE ALUNOS
+                  OPEN I-O ALUNOS
+               END-IF.
+
+       1100-MONTATELA.
+            DISPLAY TELA.
+            ACCEPT TELA-MENU.
+
+       2000-PROCESSAR.
+            MOVE SPACES TO ALUNO-NOME ALUNO-MATERIA WRK-MSGERRO.
+            MOVE ZEROS  TO ALUNO-NOTA1 ALUNO-NOTA2 ALUNO-NOTA3
+                           ALUNO-PESO1 ALUNO-PESO2 ALUNO-PESO3.
+            EVALUATE WRK-OPCAO
+              WHEN 1
+               PERFORM 5000-INCLUIR
+              WHEN 2
+                PERFORM 6000-CONSULTAR
+              WHEN 3
+                PERFORM 7000-ALTERAR
+              WHEN 4
+                PERFORM 8000-EXCLUIR
+              WHEN 5
+                PERFORM 9000-BOLETIM
+              WHEN OTHER
+                IF WRK-OPCAO NOT EQUAL 'X'
+                    DISPLAY 'ENTRE COM OPCAO CORRETA'
+                END-IF
+            END-EVALUATE.
+              PERFORM 1100-MONTATELA.
+
+       3000-FINALIZAR.
+             CLOSE ALUNOS.
+
+       5000-INCLUIR.
+             MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
+             DISPLAY TELA.
+             ACCEPT TELA-REGISTRO.
+             PERFORM 9800-VALIDA-NOTAS.
+             IF WRK-NOTA-INVAL = 'S'
+                MOVE 'NOTA FORA DA FAIXA (0-10)' TO WRK-MSGERRO
+                ACCEPT MOSTRA-ERRO
+             ELSE
+                PERFORM 9700-CALCULA-MEDIA
+                WRITE ALUNO-REG
+                 INVALID KEY
+                   MOVE 'JA EXISTE ' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                 NOT INVALID KEY
+                   MOVE 'ALUNO INCLUIDO ' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                END-WRITE
+             END-IF.
+
+       6000-CONSULTAR.
+             MOVE 'MODULO - CONSULTA ' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE.
+             READ ALUNOS
+               INVALID KEY
+                MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
+               NOT INVALID KEY
+                MOVE '--  ENCONTRADO  --'  TO WRK-MSGERRO
+                DISPLAY SS-DADOS
+              END-READ.
+                ACCEPT MOSTRA-ERRO.
+
+       7000-ALTERAR.
+             MOVE 'MODULO - ALTERAR ' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE.
+             READ ALUNOS
+               IF ALUNOS-STATUS = 0
+                   ACCEPT SS-DADOS
+                   PERFORM 9800-VALIDA-NOTAS
+                   IF WRK-NOTA-INVAL = 'S'
+                      MOVE 'NOTA FORA DA FAIXA (0-10)'
+                        TO WRK-MSGERRO
+                      ACCEPT MOSTRA-ERRO
+                   ELSE
+                      PERFORM 9700-CALCULA-MEDIA
+                      REWRITE ALUNO-REG
+                        IF ALUNOS-STATUS = 0
+                             MOVE 'ALUNO ALTERADO ' TO WRK-MSGERRO
+                        ELSE
+                             MOVE 'ERRO AO ALTERAR' TO WRK-MSGERRO
+                        END-IF
+                        ACCEPT MOSTRA-ERRO
+                   END-IF
+                ELSE
+                     MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
+                     ACCEPT MOSTRA-ERRO
+               END-IF.
+
+       8000-EXCLUIR.
+             MOVE 'MODULO - EXCLUSAO ' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE.
+             READ ALUNOS
+               INVALID KEY
+                MOVE 'NAO ENCONTRADO   '  TO WRK-MSGERRO
+               NOT INVALID KEY
+                MOVE ' ENCONTRADO  (S/N) ? '  TO WRK-MSGERRO
+                DISPLAY SS-DADOS
+              END-READ.
+                ACCEPT MOSTRA-ERRO.
+                  IF WRK-TECLA = 'S' AND ALUNOS-STATUS = 0
+                         DELETE ALUNOS
+                          INVALID KEY
+                            MOVE 'ERRO AO EXCLUIR   ' TO WRK-MSGERRO
+                          NOT INVALID KEY
+                            MOVE 'ALUNO EXCLUIDO    ' TO WRK-MSGERRO
+                         END-DELETE
+                         ACCEPT MOSTRA-ERRO
+                   END-IF.
+
+       9000-BOLETIM.
+             MOVE 'MODULO - BOLETIM  ' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY 'MATRICULA  MATERIA         NOME            '
+                     '               MEDIA  SITUACAO'.
+             OPEN OUTPUT ALUNOS-REL.
+             MOVE ZEROS TO RPT-PAGINA RPT-LINHA.
+             MOVE 'BOLETIM DE ALUNOS' TO RPT-TITULO.
+             PERFORM 9980-CABECALHO-RPT.
+             MOVE 'N' TO WRK-FIM-ARQ.
+             MOVE LOW-VALUES TO ALUNO-CHAVE.
+             START ALUNOS KEY IS NOT LESS THAN ALUNO-CHAVE
+                INVALID KEY
+                   MOVE 'S' TO WRK-FIM-ARQ
+             END-START.
+             PERFORM 9010-LISTA-BOLETIM UNTIL WRK-FIM-ARQ = 'S'.
+             PERFORM 9995-RODAPE-RPT.
+             CLOSE ALUNOS-REL.
+             MOVE 'FIM DO BOLETIM    ' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+
+       9010-LISTA-BOLETIM.
+             READ ALUNOS NEXT RECORD
+                AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+                NOT AT END
+                   PERFORM 9020-TRADUZ-SITUACAO
+                   DISPLAY ALUNO-MATRICULA SPACE ALUNO-MATERIA SPACE
+                           ALUNO-NOME SPACE
+                           ALUNO-MEDIA SPACE WRK-MSGERRO
+                   MOVE SPACES TO RPT-LINHA-IMPRESSA
+                   STRING ALUNO-MATRICULA DELIMITED BY SIZE
+                          ' '               DELIMITED BY SIZE
+                          ALUNO-MATERIA     DELIMITED BY SIZE
+                          ' '               DELIMITED BY SIZE
+                          ALUNO-NOME        DELIMITED BY SIZE
+                          ' '               DELIMITED BY SIZE
+                          ALUNO-MEDIA       DELIMITED BY SIZE
+                          ' '               DELIMITED BY SIZE
+                          WRK-MSGERRO       DELIMITED BY SIZE
+                          INTO RPT-LINHA-IMPRESSA
+                   END-STRING
+                   PERFORM 9990-GRAVA-LINHA-RPT
+             END-READ.
+
+       9020-TRADUZ-SITUACAO.
+             EVALUATE TRUE
+                WHEN ALU-APROVADO
+                   MOVE 'APROVADO    ' TO WRK-MSGERRO
+                WHEN ALU-RECUPERACAO
+                   MOVE 'RECUPERACAO ' TO WRK-MSGERRO
+                WHEN OTHER
+                   MOVE 'REPROVADO   ' TO WRK-MSGERRO
+             END-EVALUATE.
+
+       9700-CALCULA-MEDIA.
+             COMPUTE WRK-SOMA-PESOS =
+                     ALUNO-PESO1 + ALUNO-PESO2 + ALUNO-PESO3.
+             IF WRK-SOMA-PESOS = 0
+                MOVE ZEROS TO ALUNO-MEDIA
+             ELSE
+                COMPUTE ALUNO-MEDIA ROUNDED =
+                     (ALUNO-NOTA1 * ALUNO-PESO1
+                      + ALUNO-NOTA2 * ALUNO-PESO2
+                      + ALUNO-NOTA3 * ALUNO-PESO3) / WRK-SOMA-PESOS
+             END-IF.
+             EVALUATE ALUNO-MEDIA
+                WHEN 6 THRU 10
+                   MOVE 'A' TO ALUNO-SITUACAO
+                WHEN 2 THRU 5
+                   MOVE 'R' TO ALUNO-SITUACAO
+                WHEN OTHER
+                   MOVE 'P' TO ALUNO-SITUACAO
+             END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * Valida se as notas digitadas estao dentro da faixa permitida
+      * (0 a 10). ALUNO-PESO1/2/3 nao precisam de checagem aqui: sao
+      * PIC 9(01)V9, logo ja ficam estruturalmente limitados a 0-9,9
+      * pelo proprio campo de tela.
+      *----------------------------------------------------------------
+       9800-VALIDA-NOTAS.
+             MOVE 'N' TO WRK-NOTA-INVAL.
+             IF ALUNO-NOTA1 > 10 OR ALUNO-NOTA2 > 10
+                                 OR ALUNO-NOTA3 > 10
+                MOVE 'S' TO WRK-NOTA-INVAL
+             END-IF.
+
+       COPY 'REPCAB.CPY' REPLACING ==RPT-ARQ-SAIDA-REG== BY
+           ==ALUNOS-REL-REG==.
+
+      *END PROGRAM ALUNOS.
