@@ -5,6 +5,10 @@
       * Date: 23/03/2021
       * Purpose: Redefinindo uma variável com índice - REDEFINES
       *          Final do curso COBOL Primeiros passos
+      * Modification History:
+      *  09/08/2026 GC - acrescenta as tabelas de nomes completos (PT)
+      *                  e de abreviaturas em ingles, enderecadas pelo
+      *                  mesmo indice WRK-MESSYS da tabela abreviada.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -29,6 +33,43 @@
        01 WRK-MESES REDEFINES WRK-MESES-EXTENSO.
            02 WRK-MES PIC X(3) OCCURS 12 TIMES.
 
+      *WRK-MESES-PT-COMPLETO guarda o nome do mes por extenso, em
+      *             portugues, enderecado por WRK-MESSYS.
+       01 WRK-MESES-PT-DADOS.
+           02 FILLER PIC X(9) VALUE 'JANEIRO  '.
+           02 FILLER PIC X(9) VALUE 'FEVEREIRO'.
+           02 FILLER PIC X(9) VALUE 'MARCO    '.
+           02 FILLER PIC X(9) VALUE 'ABRIL    '.
+           02 FILLER PIC X(9) VALUE 'MAIO     '.
+           02 FILLER PIC X(9) VALUE 'JUNHO    '.
+           02 FILLER PIC X(9) VALUE 'JULHO    '.
+           02 FILLER PIC X(9) VALUE 'AGOSTO   '.
+           02 FILLER PIC X(9) VALUE 'SETEMBRO '.
+           02 FILLER PIC X(9) VALUE 'OUTUBRO  '.
+           02 FILLER PIC X(9) VALUE 'NOVEMBRO '.
+           02 FILLER PIC X(9) VALUE 'DEZEMBRO '.
+
+       01 WRK-MESES-PT REDEFINES WRK-MESES-PT-DADOS.
+           02 WRK-MES-PT PIC X(9) OCCURS 12 TIMES.
+
+      *WRK-MESES-EN guarda a abreviatura em ingles, mesmo indice.
+       01 WRK-MESES-EN-DADOS.
+           02 FILLER PIC X(3) VALUE 'JAN'.
+           02 FILLER PIC X(3) VALUE 'FEB'.
+           02 FILLER PIC X(3) VALUE 'MAR'.
+           02 FILLER PIC X(3) VALUE 'APR'.
+           02 FILLER PIC X(3) VALUE 'MAY'.
+           02 FILLER PIC X(3) VALUE 'JUN'.
+           02 FILLER PIC X(3) VALUE 'JUL'.
+           02 FILLER PIC X(3) VALUE 'AUG'.
+           02 FILLER PIC X(3) VALUE 'SEP'.
+           02 FILLER PIC X(3) VALUE 'OCT'.
+           02 FILLER PIC X(3) VALUE 'NOV'.
+           02 FILLER PIC X(3) VALUE 'DEC'.
+
+       01 WRK-MESES-EN REDEFINES WRK-MESES-EN-DADOS.
+           02 WRK-MES-EN PIC X(3) OCCURS 12 TIMES.
+
        01 DATASYS.
            02 WRK-ANOSYS PIC 9(04) VALUE ZEROS.
            02 WRK-MESSYS PIC 9(02) VALUE ZEROS.
@@ -39,6 +80,8 @@
            DISPLAY  '------------------------'.
            DISPLAY  'DATA ATUAL: ' WRK-DIASYS ' DE ' WRK-MES(WRK-MESSYS)
            ' DE ' WRK-ANOSYS.
+           DISPLAY  'POR EXTENSO: ' WRK-MES-PT(WRK-MESSYS).
+           DISPLAY  'EM INGLES..: ' WRK-MES-EN(WRK-MESSYS).
            STOP RUN.
 
 
