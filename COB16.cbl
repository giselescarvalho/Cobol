@@ -5,6 +5,16 @@
       * Date: 21/03/2021
       * Purpose: Seção Repetições e Reaproveitamento de Código
       *          PERFORM UNTIL
+      * Modification History:
+      *  09/08/2026 GC - passa a usar o copybook BOOK.COB (totais de
+      *                  vendas compartilhados com o COB17) e rejeita
+      *                  vendas negativas antes de acumular.
+      *  09/08/2026 GC - guarda de entrada trocada de WRK-VENDAS > 0
+      *                  para WRK-VENDAS NOT = 0, para que uma venda
+      *                  negativa digitada na primeira entrada passe
+      *                  por 0200-PROCESSAR e seja rejeitada como
+      *                  qualquer outra, em vez de ser ignorada sem
+      *                  contagem.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -13,13 +23,11 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       77 WRK-VENDAS   PIC 9(06)V99 VALUE ZEROS.
-       77 WRK-QT       PIC 9(03) VALUE 1.
-       77 WRK-ACUM     PIC 9(04)V99 VALUE ZEROS.
+           COPY 'BOOK.COB'.
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-             IF WRK-VENDAS > 0
+             IF WRK-VENDAS NOT = 0
                PERFORM 0200-PROCESSAR UNTIL WRK-VENDAS = 0
             END-IF.
                PERFORM 0300-FINALIZAR
@@ -31,14 +39,20 @@
 
        0200-PROCESSAR.
                ADD 1 TO WRK-QT.
-               ADD WRK-VENDAS TO WRK-ACUM.
+               IF WRK-VENDAS < 0
+                  DISPLAY 'VENDA NEGATIVA IGNORADA: ' WRK-VENDAS
+                  ADD 1 TO WRK-QT-REJEITADAS
+               ELSE
+                  ADD WRK-VENDAS TO WRK-ACUM
+               END-IF.
                ACCEPT WRK-VENDAS.
 
        0300-FINALIZAR.
            DISPLAY '-----------'.
            DISPLAY 'ACUMULADO: ' WRK-ACUM.
            DISPLAY 'QUANTIDADE DE DADOS INSERIDOS INCLUI O 0: ' WRK-QT.
+           DISPLAY 'VENDAS NEGATIVAS REJEITADAS: ' WRK-QT-REJEITADAS.
            DISPLAY 'FINAL DE PROCESSAMENTO'.
 
 
-      *END PROGRAM COB15.
+      *END PROGRAM COB16.
