@@ -4,6 +4,9 @@
       * Author: Gisele Carvalho
       * Date: 19/03/2021
       * Purpose: Comando EVALUATE e dentro dele contem WHEN
+      * Modification History:
+      *  09/08/2026 GC - valida que as notas estao na faixa 0-10 antes
+      *                  de calcular a media.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -20,12 +23,15 @@
            ACCEPT WRK-NOTA1 FROM CONSOLE.
            ACCEPT WRK-NOTA2 FROM CONSOLE.
 
-           DISPLAY  '---------------------'.
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10
+               DISPLAY 'NOTA INVALIDA - DEVE ESTAR ENTRE 0 E 10'
+           ELSE
+           DISPLAY  '---------------------'
                COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2
       *-----------------*
       *   CALC MÉDIA    *
       *-----------------*
-               DISPLAY  ' ------ MEDIA ------'.
+               DISPLAY  ' ------ MEDIA ------'
                    EVALUATE WRK-MEDIA
                    WHEN 6,0 THRU 10
                        DISPLAY 'APROVADO'
@@ -33,6 +39,7 @@
                        DISPLAY 'RECUPERACAO'
                    WHEN OTHER
                         DISPLAY 'REPROVADO'
-                   END-EVALUATE.
+                   END-EVALUATE
+           END-IF.
            STOP RUN.
        END PROGRAM COB9-1.
