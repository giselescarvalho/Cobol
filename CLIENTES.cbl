@@ -6,17 +6,88 @@
       * Purpose: Cobol parte 2: Alura - Manutenção de Registros
       *           Alterando registros
       *           Modo Batch - diretamente acessado
+      * Modification History:
+      *  09/08/2026 GC - layout de PEDIDOS-REG extraido para o
+      *                  copybook PEDIDOS.CPY, compartilhado com
+      *                  FRETE.cbl, em vez de duplicado nos dois
+      *                  programas.
+      *  09/08/2026 GC - 9000-RELATORIO agrupa por DDD (quebra de
+      *                  controle, arquivo ja ordenado por
+      *                  CLIENTES-FONE) e imprime subtotal de
+      *                  clientes por regiao.
+      *  09/08/2026 GC - opcao 0 do menu (4000-MANTER-USUARIOS) passa
+      *                  a dar manutencao completa (INCLUIR/CONSULTAR/
+      *                  ALTERAR/EXCLUIR) no arquivo USUARIOS.DAT, em
+      *                  vez de so o registro ADMIN semeado em
+      *                  1000-INICIAR; restrito a nivel ADM.
+      *  09/08/2026 GC - WHEN 4 (EXCLUIR) voltou a checar so ADM; a
+      *                  verificacao por GERENCIAL deixava SUPERVISOR
+      *                  excluir cliente, contrariando a propria
+      *                  mensagem de erro do bloco.
+      *  09/08/2026 GC - CLIAUDIT-REG passa a gravar tambem o
+      *                  antes/depois de CLIENTES-DOC, CLIENTES-
+      *                  SITUACAO e CLIENTES-ENDERECO, nao so NOME/
+      *                  EMAIL, ja que SS-DADOS permite editar todos
+      *                  esses campos em 7000-ALTERAR.
+      *  09/08/2026 GC - 9000-RELATORIO zera RPT-PAGINA/RPT-LINHA ao
+      *                  abrir CLIENTES-REL; RPT-PAGINA e um 77-item
+      *                  de WORKING-STORAGE que so e incrementado, e
+      *                  sem o reset um segundo RELATORIO no mesmo
+      *                  menu continuava a paginacao do anterior.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * Caminho do arquivo mestre configuravel via variavel de
+      * ambiente DD_CLIENTES_DAT (equivalente a uma DD de JCL); se
+      * nao definida, assume CLIENTES.DAT no diretorio de execucao.
            SELECT CLIENTES
-             ASSIGN TO 'C:\Users\Gisele\Desktop\Cobol\CLIENTES.DAT'
+             ASSIGN TO 'CLIENTES.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS CLIENTES-STATUS
-               RECORD KEY IS  CLIENTES-CHAVE.
+               RECORD KEY IS  CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CLIENTES-EMAIL WITH DUPLICATES.
+           SELECT CLIAUDIT
+             ASSIGN TO 'CLIAUDIT.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLIAUDIT-STATUS.
+      * Historico de pedidos gerado pelo FRETE.cbl, ligado ao
+      * cliente pela chave CLIENTES-FONE / PEDIDOS-FONE.
+           SELECT PEDIDOS
+             ASSIGN TO 'PEDIDOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS PEDIDOS-STATUS
+               RECORD KEY IS PEDIDOS-CHAVE.
+      * Cadastro de usuarios do sistema, usado pelo login (reaproveita
+      * o WRK-NIVEL/88 ADM/USER do COB11.cbl, agora validado num
+      * arquivo mestre em vez de digitado livremente).
+           SELECT USUARIOS
+             ASSIGN TO 'USUARIOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS USUARIOS-STATUS
+               RECORD KEY IS USUARIO-LOGIN.
+      * Log de tentativas de login (sucesso e falha).
+           SELECT LOGINLOG
+             ASSIGN TO 'LOGINLOG.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOGINLOG-STATUS.
+      * Exportacao de CLIENTES.DAT em formato CSV para ferramentas de
+      * escritorio (planilhas).
+           SELECT CLIENTES-CSV
+             ASSIGN TO 'CLIENTES.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLIENTES-CSV-STATUS.
+      * Relatorio impresso da opcao 5, com cabecalho/rodape/paginacao
+      * padrao (REPCTL.COB/REPCAB.CPY).
+           SELECT CLIENTES-REL
+             ASSIGN TO 'CLIENTES.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CLIENTES-REL-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
@@ -25,15 +96,115 @@
                 10 CLIENTES-FONE PIC 9(09).
             05 CLIENTES-NOME     PIC X(30).
             05 CLIENTES-EMAIL    PIC X(40).
+            05 CLIENTES-DOC      PIC X(14).
+            05 CLIENTES-SITUACAO PIC X(01).
+                88 CLI-ATIVO     VALUE 'A'.
+                88 CLI-INATIVO   VALUE 'I'.
+            05 CLIENTES-ENDERECO.
+                10 CLIENTES-LOGRADOURO PIC X(40).
+                10 CLIENTES-CIDADE     PIC X(30).
+                10 CLIENTES-UF         PIC X(02).
+                10 CLIENTES-CEP        PIC 9(08).
+            05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       COPY 'PEDIDOS.CPY'.
+
+       FD CLIAUDIT.
+       01 CLIAUDIT-REG.
+            05 CLIAUD-DATA       PIC 9(08).
+            05 CLIAUD-HORA       PIC 9(08).
+            05 CLIAUD-OPERACAO   PIC X(10).
+            05 CLIAUD-USUARIO    PIC X(20).
+            05 CLIAUD-CHAVE      PIC 9(09).
+            05 CLIAUD-NOME-ANT   PIC X(30).
+            05 CLIAUD-NOME-NOVO  PIC X(30).
+            05 CLIAUD-EMAIL-ANT  PIC X(40).
+            05 CLIAUD-EMAIL-NOVO PIC X(40).
+            05 CLIAUD-DOC-ANT    PIC X(14).
+            05 CLIAUD-DOC-NOVO   PIC X(14).
+            05 CLIAUD-SITUAC-ANT PIC X(01).
+            05 CLIAUD-SITUAC-NOVO PIC X(01).
+            05 CLIAUD-ENDER-ANT.
+                10 CLIAUD-LOGRAD-ANT PIC X(40).
+                10 CLIAUD-CIDADE-ANT PIC X(30).
+                10 CLIAUD-UF-ANT     PIC X(02).
+                10 CLIAUD-CEP-ANT    PIC 9(08).
+            05 CLIAUD-ENDER-NOVO.
+                10 CLIAUD-LOGRAD-NOVO PIC X(40).
+                10 CLIAUD-CIDADE-NOVO PIC X(30).
+                10 CLIAUD-UF-NOVO     PIC X(02).
+                10 CLIAUD-CEP-NOVO    PIC 9(08).
+
+       FD USUARIOS.
+       01 USUARIO-REG.
+            05 USUARIO-LOGIN    PIC X(20).
+            05 USUARIO-SENHA    PIC X(10).
+            05 USUARIO-NIVEL    PIC 9(02).
 
+       FD LOGINLOG.
+       01 LOGINLOG-REG.
+            05 LOGIN-DATA        PIC 9(08).
+            05 LOGIN-HORA        PIC 9(08).
+            05 LOGIN-USUARIO     PIC X(20).
+            05 LOGIN-RESULTADO   PIC X(07).
 
+       FD CLIENTES-CSV.
+       01 CLIENTES-CSV-REG      PIC X(190).
+
+       FD CLIENTES-REL.
+       01 CLIENTES-REL-REG      PIC X(132).
 
        WORKING-STORAGE SECTION.
        77 WRK-OPCAO       PIC X(1).
+       77 WRK-OPCAO-USU   PIC X(1).
        77 WRK-MODULO      PIC X(25).
        77 WRK-TECLA       PIC X(1).
        77 CLIENTES-STATUS PIC 9(02).
        77 WRK-MSGERRO     PIC X(30).
+       77 WRK-FIM-ARQ     PIC X(01) VALUE 'N'.
+       77 WRK-NOME-BUSCA  PIC X(30) VALUE SPACES.
+       77 CLIAUDIT-STATUS PIC 9(02).
+       77 PEDIDOS-STATUS  PIC 9(02).
+       77 USUARIOS-STATUS PIC 9(02).
+       77 LOGINLOG-STATUS PIC 9(02).
+       77 WRK-SENHA       PIC X(10) VALUE SPACES.
+       77 WRK-NOME-ANT    PIC X(30) VALUE SPACES.
+       77 WRK-EMAIL-ANT   PIC X(40) VALUE SPACES.
+       77 WRK-DOC-ANT      PIC X(14) VALUE SPACES.
+       77 WRK-SITUACAO-ANT PIC X(01) VALUE SPACES.
+       01 WRK-ENDERECO-ANT VALUE SPACES.
+           05 WRK-LOGRADOURO-ANT PIC X(40).
+           05 WRK-CIDADE-ANT     PIC X(30).
+           05 WRK-UF-ANT         PIC X(02).
+           05 WRK-CEP-ANT        PIC 9(08).
+       77 WRK-USUARIO     PIC X(20) VALUE SPACES.
+       77 WRK-CLIENTES-PEND PIC X(182) VALUE SPACES.
+       77 WRK-FONE-ATUAL  PIC 9(09) VALUE ZEROS.
+       77 WRK-EMAIL-DUP   PIC X(01) VALUE 'N'.
+       77 WRK-CLIENTES-ANTES PIC X(182) VALUE SPACES.
+       77 WRK-CONFLITO    PIC X(01) VALUE 'N'.
+       77 WRK-NIVEL       PIC 9(02) VALUE ZEROS.
+           88 SUPERVISOR  VALUE 03.
+           88 ADM         VALUE 02.
+           88 USER        VALUE 01.
+           88 GERENCIAL   VALUES 02 03.
+       77 WRK-QT-ATIVOS    PIC 9(07) VALUE ZEROS.
+       77 WRK-QT-INATIVOS  PIC 9(07) VALUE ZEROS.
+       77 WRK-QT-MES       PIC 9(07) VALUE ZEROS.
+       77 WRK-QT-TOTAL     PIC 9(07) VALUE ZEROS.
+       77 WRK-ANOMES-ATUAL PIC 9(06) VALUE ZEROS.
+       77 WRK-DATA-SISTEMA PIC 9(08) VALUE ZEROS.
+       77 WRK-FONE-DDD      PIC 9(02) VALUE ZEROS.
+       77 WRK-FONE-NUM      PIC 9(07) VALUE ZEROS.
+       77 WRK-FONE-INVALIDO PIC X(01) VALUE 'N'.
+       77 CLIENTES-CSV-STATUS PIC 9(02).
+       77 WRK-QT-EXPORTADOS   PIC 9(07) VALUE ZEROS.
+       77 CLIENTES-REL-STATUS PIC 9(02).
+       77 WRK-REL-DDD-LIDO    PIC 9(02) VALUE ZEROS.
+       77 WRK-REL-DDD-ATUAL   PIC 9(02) VALUE ZEROS.
+       77 WRK-REL-QT-REGIAO   PIC 9(05) VALUE ZEROS.
+       77 WRK-REL-PRIMEIRO    PIC X(01) VALUE 'S'.
+       COPY 'REPCTL.COB'.
 
        SCREEN SECTION.
        01 TELA.
@@ -46,15 +217,45 @@
                               FROM 'SISTEMA DE CLIENTES '.
                 10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
-       01 MENU.
+       01 TELA-MENU.
             05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
             05 LINE 08 COLUMN 15 VALUE '2 - CONSULTAR'.
             05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
             05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
             05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-            05 LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
-            05 LINE 13 COLUMN 15 VALUE 'OPCAO......: ' .
-            05 LINE 13 COLUMN 28 USING WRK-OPCAO.
+            05 LINE 12 COLUMN 15 VALUE '6 - HISTORICO DE PEDIDOS'.
+            05 LINE 13 COLUMN 15 VALUE '7 - LOG DE ACESSOS(SUPERV)'.
+            05 LINE 14 COLUMN 15 VALUE '8 - ESTATISTICAS'.
+            05 LINE 15 COLUMN 15 VALUE '9 - EXPORTAR CSV'.
+            05 LINE 16 COLUMN 15 VALUE '0 - MANTER USUARIOS(ADM)'.
+            05 LINE 17 COLUMN 15 VALUE 'X - SAIDA'.
+            05 LINE 18 COLUMN 15 VALUE 'OPCAO......: ' .
+            05 LINE 18 COLUMN 28 USING WRK-OPCAO REVERSE-VIDEO.
+
+       01 TELA-SUBMENU-USUARIO.
+            05 LINE 07 COLUMN 15 VALUE 'I - INCLUIR'.
+            05 LINE 08 COLUMN 15 VALUE 'C - CONSULTAR'.
+            05 LINE 09 COLUMN 15 VALUE 'A - ALTERAR'.
+            05 LINE 10 COLUMN 15 VALUE 'E - EXCLUIR'.
+            05 LINE 11 COLUMN 15 VALUE 'X - VOLTAR'.
+            05 LINE 12 COLUMN 15 VALUE 'OPCAO......: '.
+            05 LINE 12 COLUMN 28 USING WRK-OPCAO-USU REVERSE-VIDEO.
+
+       01 TELA-USUARIO.
+            05 CHAVE-USUARIO FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'LOGIN... '.
+               10 COLUMN PLUS 2 PIC X(20) USING USUARIO-LOGIN.
+            05 SS-DADOS-USUARIO.
+               10 LINE 11 COLUMN 10 VALUE 'SENHA... '.
+               10 COLUMN PLUS 2 PIC X(10) USING USUARIO-SENHA SECURE.
+               10 LINE 12 COLUMN 10 VALUE 'NIVEL(1=USER/2=ADM/3=SUP)'.
+               10 COLUMN PLUS 2 PIC 9(02) USING USUARIO-NIVEL.
+
+       01 TELA-LOGIN.
+            05 LINE 10 COLUMN 15 VALUE 'USUARIO....: '.
+            05 COLUMN PLUS 2 PIC X(20) USING WRK-USUARIO.
+            05 LINE 11 COLUMN 15 VALUE 'SENHA......: '.
+            05 COLUMN PLUS 2 PIC X(10) USING WRK-SENHA SECURE.
 
        01 TELA-REGISTRO.
             05 CHAVE FOREGROUND-COLOR 2.
@@ -66,11 +267,24 @@
                10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE 'EMAIL... '.
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE 'CPF/CNPJ '.
+               10 COLUMN PLUS 2 PIC X(14) USING CLIENTES-DOC.
+               10 LINE 14 COLUMN 10 VALUE 'SITUACAO(A/I) '.
+               10 COLUMN PLUS 2 PIC X(01) USING CLIENTES-SITUACAO.
+               10 LINE 15 COLUMN 10 VALUE 'ENDERECO '.
+               10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-LOGRADOURO.
+               10 LINE 16 COLUMN 10 VALUE 'CIDADE.. '.
+               10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-CIDADE.
+               10 COLUMN PLUS 2 VALUE 'UF '.
+               10 COLUMN PLUS 1 PIC X(02) USING CLIENTES-UF.
+               10 LINE 17 COLUMN 10 VALUE 'CEP..... '.
+               10 COLUMN PLUS 2 PIC 9(08) USING CLIENTES-CEP
+                   BLANK WHEN ZEROS.
        01 MOSTRA-ERRO.
              02 MSG-ERRO.
-               10 LINE 16 COLUMN 01 ERASE EOL
+               10 LINE 20 COLUMN 01 ERASE EOL
                              BACKGROUND-COLOR 3.
-               10 LINE 16 COLUMN 10 PIC X(30)
+               10 LINE 20 COLUMN 10 PIC X(30)
                              BACKGROUND-COLOR 3
                              FROM WRK-MSGERRO.
                10 COLUMN PLUS 2 PIC X(01)
@@ -79,10 +293,11 @@
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL SECTION.
-            PERFORM 1000-INICIAR THRU 1100-MONTATELA.
+            PERFORM 1000-INICIAR THRU 1050-LOGIN.
+            PERFORM 1100-MONTATELA.
             PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
             PERFORM 3000-FINALIZAR.
-            STOP RUN.
+            GOBACK.
 
        1000-INICIAR.
             OPEN I-O CLIENTES
@@ -91,24 +306,119 @@
                   CLOSE CLIENTES
                   OPEN I-O CLIENTES
                END-IF.
+            OPEN EXTEND CLIAUDIT
+              IF CLIAUDIT-STATUS = 35 THEN
+                  OPEN OUTPUT CLIAUDIT
+                  CLOSE CLIAUDIT
+                  OPEN EXTEND CLIAUDIT
+               END-IF.
+            OPEN INPUT PEDIDOS
+              IF PEDIDOS-STATUS = 35 THEN
+                  OPEN OUTPUT PEDIDOS
+                  CLOSE PEDIDOS
+                  OPEN INPUT PEDIDOS
+               END-IF.
+            OPEN I-O USUARIOS
+              IF USUARIOS-STATUS = 35 THEN
+                  OPEN OUTPUT USUARIOS
+                  CLOSE USUARIOS
+                  OPEN I-O USUARIOS
+                  MOVE 'ADMIN' TO USUARIO-LOGIN
+                  MOVE 'ADMIN'    TO USUARIO-SENHA
+                  MOVE 03         TO USUARIO-NIVEL
+                  WRITE USUARIO-REG
+               END-IF.
+            OPEN EXTEND LOGINLOG
+              IF LOGINLOG-STATUS = 35 THEN
+                  OPEN OUTPUT LOGINLOG
+                  CLOSE LOGINLOG
+                  OPEN EXTEND LOGINLOG
+               END-IF.
+
+       1050-LOGIN.
+            DISPLAY TELA.
+            ACCEPT TELA-LOGIN.
+            MOVE WRK-USUARIO TO USUARIO-LOGIN.
+            READ USUARIOS
+               INVALID KEY
+                  MOVE ZEROS TO WRK-NIVEL
+               NOT INVALID KEY
+                  IF USUARIO-SENHA = WRK-SENHA
+                     MOVE USUARIO-NIVEL TO WRK-NIVEL
+                  ELSE
+                     MOVE ZEROS TO WRK-NIVEL
+                  END-IF
+            END-READ.
+            PERFORM 1060-GRAVA-LOGINLOG.
+            IF WRK-NIVEL = ZEROS
+               DISPLAY 'USUARIO OU SENHA INVALIDOS - ACESSO SO LEITURA'
+            END-IF.
+
+       1060-GRAVA-LOGINLOG.
+            ACCEPT LOGIN-DATA FROM DATE YYYYMMDD.
+            ACCEPT LOGIN-HORA FROM TIME.
+            MOVE WRK-USUARIO TO LOGIN-USUARIO.
+            IF WRK-NIVEL = ZEROS
+               MOVE 'FALHA'   TO LOGIN-RESULTADO
+            ELSE
+               MOVE 'SUCESSO' TO LOGIN-RESULTADO
+            END-IF.
+            WRITE LOGINLOG-REG.
 
        1100-MONTATELA.
             DISPLAY TELA.
-            ACCEPT MENU.
+            ACCEPT TELA-MENU.
 
        2000-PROCESSAR.
-            MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL WRK-MSGERRO.
+            MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL CLIENTES-DOC
+                           CLIENTES-ENDERECO WRK-MSGERRO.
+            MOVE 'A' TO CLIENTES-SITUACAO.
             EVALUATE WRK-OPCAO
               WHEN 1
-               PERFORM 5000-INCLUIR
+               IF WRK-NIVEL = ZEROS
+                  MOVE 'ACESSO NEGADO - LOGIN INVALIDO' TO WRK-MSGERRO
+                  ACCEPT MOSTRA-ERRO
+               ELSE
+                  PERFORM 5000-INCLUIR
+               END-IF
               WHEN 2
                 PERFORM 6000-CONSULTAR
               WHEN 3
-                PERFORM 7000-ALTERAR
+                IF GERENCIAL
+                   PERFORM 7000-ALTERAR
+                ELSE
+                   MOVE 'ACESSO NEGADO - SOMENTE ADM' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                END-IF
               WHEN 4
-                PERFORM 8000-EXCLUIR
+                IF ADM
+                   PERFORM 8000-EXCLUIR
+                ELSE
+                   MOVE 'ACESSO NEGADO - SOMENTE ADM' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                END-IF
               WHEN 5
-                CONTINUE
+                PERFORM 9000-RELATORIO
+              WHEN 6
+                PERFORM 6300-HISTORICO-PEDIDOS
+              WHEN 7
+                IF SUPERVISOR
+                   PERFORM 9500-LOG-ACESSOS
+                ELSE
+                   MOVE 'ACESSO NEGADO - SO SUPERVISOR' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                END-IF
+              WHEN 8
+                PERFORM 9400-ESTATISTICAS
+              WHEN 9
+                PERFORM 9300-EXPORTA-CSV
+              WHEN 0
+                IF ADM
+                   PERFORM 4000-MANTER-USUARIOS
+                ELSE
+                   MOVE 'ACESSO NEGADO - SOMENTE ADM' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                END-IF
               WHEN OTHER
                 IF WRK-OPCAO NOT EQUAL 'X'
                     DISPLAY 'ENTRE COM OPCAO CORRETA'
@@ -120,22 +430,202 @@
 
        3000-FINALIZAR.
              CLOSE CLIENTES.
+             CLOSE CLIAUDIT.
+             CLOSE PEDIDOS.
+             CLOSE USUARIOS.
+             CLOSE LOGINLOG.
+
+
 
+       4000-MANTER-USUARIOS.
+             MOVE 'MODULO - USUARIOS ' TO WRK-MODULO.
+             MOVE SPACES TO WRK-OPCAO-USU.
+             PERFORM 4010-SUBMENU-USUARIO UNTIL WRK-OPCAO-USU = 'X'.
+
+       4010-SUBMENU-USUARIO.
+             DISPLAY TELA.
+             DISPLAY TELA-SUBMENU-USUARIO.
+             ACCEPT TELA-SUBMENU-USUARIO.
+             EVALUATE WRK-OPCAO-USU
+                WHEN 'I'
+                   PERFORM 4100-INCLUIR-USUARIO
+                WHEN 'C'
+                   PERFORM 4200-CONSULTAR-USUARIO
+                WHEN 'A'
+                   PERFORM 4300-ALTERAR-USUARIO
+                WHEN 'E'
+                   PERFORM 4400-EXCLUIR-USUARIO
+                WHEN OTHER
+                   IF WRK-OPCAO-USU NOT EQUAL 'X'
+                       DISPLAY 'ENTRE COM OPCAO CORRETA'
+                   END-IF
+             END-EVALUATE.
+
+       4100-INCLUIR-USUARIO.
+             MOVE SPACES TO USUARIO-LOGIN USUARIO-SENHA.
+             MOVE ZEROS TO USUARIO-NIVEL.
+             DISPLAY TELA.
+             ACCEPT TELA-USUARIO.
+             WRITE USUARIO-REG
+                INVALID KEY
+                   MOVE 'USUARIO JA EXISTE ' TO WRK-MSGERRO
+                NOT INVALID KEY
+                   MOVE 'USUARIO INCLUIDO  ' TO WRK-MSGERRO
+             END-WRITE.
+             ACCEPT MOSTRA-ERRO.
+
+       4200-CONSULTAR-USUARIO.
+             DISPLAY TELA.
+             DISPLAY TELA-USUARIO.
+             ACCEPT CHAVE-USUARIO.
+             READ USUARIOS
+                INVALID KEY
+                   MOVE 'NAO ENCONTRADO   ' TO WRK-MSGERRO
+                NOT INVALID KEY
+                   MOVE '--  ENCONTRADO  --' TO WRK-MSGERRO
+                   DISPLAY SS-DADOS-USUARIO
+             END-READ.
+             ACCEPT MOSTRA-ERRO.
+
+       4300-ALTERAR-USUARIO.
+             DISPLAY TELA.
+             DISPLAY TELA-USUARIO.
+             ACCEPT CHAVE-USUARIO.
+             READ USUARIOS
+                INVALID KEY
+                   MOVE 'NAO ENCONTRADO   ' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                NOT INVALID KEY
+                   ACCEPT SS-DADOS-USUARIO
+                   REWRITE USUARIO-REG
+                      INVALID KEY
+                         MOVE 'REGISTRO NAO ALTERADO' TO WRK-MSGERRO
+                      NOT INVALID KEY
+                         MOVE 'USUARIO ALTERADO  ' TO WRK-MSGERRO
+                   END-REWRITE
+                   ACCEPT MOSTRA-ERRO
+             END-READ.
 
+       4400-EXCLUIR-USUARIO.
+             DISPLAY TELA.
+             DISPLAY TELA-USUARIO.
+             ACCEPT CHAVE-USUARIO.
+             READ USUARIOS
+                INVALID KEY
+                   MOVE 'NAO ENCONTRADO   ' TO WRK-MSGERRO
+                NOT INVALID KEY
+                   MOVE ' ENCONTRADO  (S/N) ? ' TO WRK-MSGERRO
+                   DISPLAY SS-DADOS-USUARIO
+             END-READ.
+             ACCEPT MOSTRA-ERRO.
+             IF WRK-TECLA = 'S' AND USUARIOS-STATUS = 0
+                DELETE USUARIOS RECORD
+                   INVALID KEY
+                      MOVE 'REGISTRO NAO EXCLUIDO' TO WRK-MSGERRO
+                   NOT INVALID KEY
+                      MOVE 'USUARIO EXCLUIDO  ' TO WRK-MSGERRO
+                END-DELETE
+                ACCEPT MOSTRA-ERRO
+             END-IF.
 
        5000-INCLUIR.
              MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
              DISPLAY TELA.
               ACCEPT TELA-REGISTRO.
+                ACCEPT CLIENTES-DATA-INCLUSAO FROM DATE YYYYMMDD.
+                PERFORM 9610-VALIDA-FONE.
+                IF WRK-FONE-INVALIDO = 'S'
+                   MOVE 'TELEFONE INVALIDO (DDD/NUMERO)' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                ELSE
+                MOVE ZEROS TO WRK-FONE-ATUAL
+                MOVE CLIENTES-REG TO WRK-CLIENTES-PEND
+                PERFORM 9600-VERIFICA-EMAIL-DUP
+                MOVE WRK-CLIENTES-PEND TO CLIENTES-REG
+                IF WRK-EMAIL-DUP = 'S'
+                   MOVE 'EMAIL JA CADASTRADO ' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                ELSE
                 WRITE CLIENTES-REG
                  INVALID KEY
                    MOVE 'JA EXISTE ' TO WRK-MSGERRO
                    ACCEPT MOSTRA-ERRO
-                END-WRITE.
+                 NOT INVALID KEY
+                   MOVE SPACES TO WRK-NOME-ANT WRK-EMAIL-ANT
+                                  WRK-DOC-ANT WRK-SITUACAO-ANT
+                                  WRK-ENDERECO-ANT
+                   MOVE 'INCLUSAO' TO CLIAUD-OPERACAO
+                   PERFORM 9700-GRAVA-AUDITORIA
+                END-WRITE
+                END-IF
+                END-IF.
+
+       9610-VALIDA-FONE.
+             MOVE 'N' TO WRK-FONE-INVALIDO.
+             MOVE CLIENTES-FONE(1:2) TO WRK-FONE-DDD.
+             MOVE CLIENTES-FONE(3:7) TO WRK-FONE-NUM.
+             IF WRK-FONE-DDD < 11 OR WRK-FONE-DDD > 99
+                MOVE 'S' TO WRK-FONE-INVALIDO
+             END-IF.
+             IF WRK-FONE-NUM = ZEROS
+                MOVE 'S' TO WRK-FONE-INVALIDO
+             END-IF.
+
+       9600-VERIFICA-EMAIL-DUP.
+             MOVE 'N' TO WRK-EMAIL-DUP.
+             START CLIENTES KEY IS EQUAL CLIENTES-EMAIL
+                INVALID KEY
+                   CONTINUE
+                NOT INVALID KEY
+                   READ CLIENTES NEXT RECORD
+                      AT END
+                         CONTINUE
+                      NOT AT END
+                         IF CLIENTES-FONE NOT = WRK-FONE-ATUAL
+                            MOVE 'S' TO WRK-EMAIL-DUP
+                         END-IF
+                   END-READ
+             END-START.
 
        6000-CONSULTAR.
              MOVE 'MODULO - CONSULTA ' TO WRK-MODULO.
              DISPLAY TELA.
+             DISPLAY 'BUSCAR POR (T)ELEFONE OU (N)OME ......: '.
+             ACCEPT WRK-TECLA.
+             IF WRK-TECLA = 'N' OR WRK-TECLA = 'n'
+                PERFORM 6100-CONSULTAR-NOME
+             ELSE
+                PERFORM 6200-CONSULTAR-FONE
+             END-IF.
+
+       6100-CONSULTAR-NOME.
+             DISPLAY 'DIGITE O NOME PARA BUSCA...: '.
+             ACCEPT WRK-NOME-BUSCA.
+             MOVE 'N' TO WRK-FIM-ARQ.
+             MOVE 'NAO ENCONTRADO   ' TO WRK-MSGERRO.
+             MOVE WRK-NOME-BUSCA TO CLIENTES-NOME.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+                INVALID KEY
+                   MOVE 'S' TO WRK-FIM-ARQ
+                   MOVE 'NAO ENCONTRADO   ' TO WRK-MSGERRO
+             END-START.
+             PERFORM 6110-LISTA-POR-NOME UNTIL WRK-FIM-ARQ = 'S'.
+             ACCEPT MOSTRA-ERRO.
+
+       6110-LISTA-POR-NOME.
+             READ CLIENTES NEXT RECORD
+                AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+                NOT AT END
+                   IF CLIENTES-NOME = WRK-NOME-BUSCA
+                      MOVE '--  ENCONTRADO  --'  TO WRK-MSGERRO
+                      DISPLAY SS-DADOS
+                   ELSE
+                      MOVE 'S' TO WRK-FIM-ARQ
+                   END-IF
+             END-READ.
+
+       6200-CONSULTAR-FONE.
                DISPLAY TELA-REGISTRO.
                ACCEPT CHAVE.
                 READ CLIENTES
@@ -147,6 +637,37 @@
                  END-READ.
                    ACCEPT MOSTRA-ERRO.
 
+       6300-HISTORICO-PEDIDOS.
+             MOVE 'MODULO - HISTORICO' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY TELA-REGISTRO.
+             ACCEPT CHAVE.
+             MOVE 'N' TO WRK-FIM-ARQ.
+             MOVE 'NENHUM PEDIDO ENCONTRADO  ' TO WRK-MSGERRO.
+             MOVE CLIENTES-FONE TO PEDIDOS-FONE.
+             MOVE LOW-VALUES TO PEDIDOS-DATA PEDIDOS-HORA.
+             START PEDIDOS KEY IS NOT LESS THAN PEDIDOS-CHAVE
+                INVALID KEY
+                   MOVE 'S' TO WRK-FIM-ARQ
+             END-START.
+             PERFORM 6310-LISTA-HISTORICO UNTIL WRK-FIM-ARQ = 'S'.
+             ACCEPT MOSTRA-ERRO.
+
+       6310-LISTA-HISTORICO.
+             READ PEDIDOS NEXT RECORD
+                AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+                NOT AT END
+                   IF PEDIDOS-FONE = CLIENTES-FONE
+                      MOVE '--  PEDIDOS ENCONTRADOS  --' TO WRK-MSGERRO
+                      DISPLAY PEDIDOS-DATA SPACE PEDIDOS-PRODUTO SPACE
+                              PEDIDOS-UF SPACE PEDIDOS-VALOR SPACE
+                              PEDIDOS-FRETE
+                   ELSE
+                      MOVE 'S' TO WRK-FIM-ARQ
+                   END-IF
+             END-READ.
+
        7000-ALTERAR.
              MOVE 'MODULO - ALTERAR ' TO WRK-MODULO.
              DISPLAY TELA.
@@ -154,20 +675,56 @@
               ACCEPT CHAVE.
                 READ CLIENTES
                 IF CLIENTES-STATUS = 0
+                    MOVE CLIENTES-NOME TO WRK-NOME-ANT
+                    MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANT
+                    MOVE CLIENTES-DOC TO WRK-DOC-ANT
+                    MOVE CLIENTES-SITUACAO TO WRK-SITUACAO-ANT
+                    MOVE CLIENTES-ENDERECO TO WRK-ENDERECO-ANT
+                    MOVE CLIENTES-FONE TO WRK-FONE-ATUAL
+                    MOVE CLIENTES-REG TO WRK-CLIENTES-ANTES
                     ACCEPT SS-DADOS
+                    MOVE CLIENTES-REG TO WRK-CLIENTES-PEND
+                    PERFORM 9600-VERIFICA-EMAIL-DUP
+                    MOVE WRK-CLIENTES-PEND TO CLIENTES-REG
+                    IF WRK-EMAIL-DUP = 'S'
+                       MOVE 'EMAIL JA CADASTRADO ' TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                    ELSE
+                     PERFORM 9900-VERIFICA-CONCORRENCIA
+                     IF WRK-CONFLITO = 'S'
+                        MOVE 'ALTERADO POR OUTRO USUARIO' TO WRK-MSGERRO
+                        ACCEPT MOSTRA-ERRO
+                     ELSE
                      REWRITE CLIENTES-REG
                        IF CLIENTES-STATUS = 0
                             MOVE 'REGISTRO ALTERADO ' TO WRK-MSGERRO
+                            MOVE 'ALTERACAO' TO CLIAUD-OPERACAO
+                            PERFORM 9700-GRAVA-AUDITORIA
                             ACCEPT MOSTRA-ERRO
                        ELSE
-                            MOVE 'REGISTRO NAO ALTERADO' TO WRK-MSGERRO
+                            PERFORM 9800-TRADUZ-STATUS
                             ACCEPT MOSTRA-ERRO
                        END-IF
+                     END-IF
+                    END-IF
                  ELSE
-                      MOVE 'REGISTO NAO ENCONTRADO ' TO WRK-MSGERRO
+                      PERFORM 9800-TRADUZ-STATUS
                       ACCEPT MOSTRA-ERRO
                 END-IF.
 
+       9900-VERIFICA-CONCORRENCIA.
+             MOVE 'N' TO WRK-CONFLITO.
+             MOVE CLIENTES-REG TO WRK-CLIENTES-PEND.
+             READ CLIENTES
+                INVALID KEY
+                   MOVE 'S' TO WRK-CONFLITO
+                NOT INVALID KEY
+                   IF CLIENTES-REG NOT = WRK-CLIENTES-ANTES
+                      MOVE 'S' TO WRK-CONFLITO
+                   END-IF
+             END-READ.
+             MOVE WRK-CLIENTES-PEND TO CLIENTES-REG.
+
 
        8000-EXCLUIR.
              MOVE 'MODULO - EXCLUSAO ' TO WRK-MODULO.
@@ -183,9 +740,285 @@
                 END-READ.
                   ACCEPT MOSTRA-ERRO.
                     IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
-                           DELETE CLIENTES
+                           MOVE CLIENTES-NOME TO WRK-NOME-ANT
+                           MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANT
+                           MOVE CLIENTES-DOC TO WRK-DOC-ANT
+                           MOVE CLIENTES-SITUACAO TO WRK-SITUACAO-ANT
+                           MOVE CLIENTES-ENDERECO TO WRK-ENDERECO-ANT
+                           MOVE 'I' TO CLIENTES-SITUACAO
+                           REWRITE CLIENTES-REG
                             INVALID KEY
-                            MOVE 'NAO EXCLUIDO ' TO WRK-MSGERRO
+                            PERFORM 9800-TRADUZ-STATUS
                             ACCEPT  MOSTRA-ERRO
-                          END-DELETE
+                          NOT INVALID KEY
+                            MOVE 'CLIENTE INATIVADO ' TO WRK-MSGERRO
+                            MOVE 'EXCLUSAO' TO CLIAUD-OPERACAO
+                            PERFORM 9700-GRAVA-AUDITORIA
+                            ACCEPT  MOSTRA-ERRO
+                          END-REWRITE
                      END-IF.
+
+       9000-RELATORIO.
+             MOVE 'MODULO - RELATORIO' TO WRK-MODULO.
+             DISPLAY TELA.
+             DISPLAY 'LISTAR INATIVOS TAMBEM (S/N) ..: '.
+             ACCEPT WRK-TECLA.
+             DISPLAY '  TELEFONE  NOME                           EMAIL'.
+             OPEN OUTPUT CLIENTES-REL.
+             MOVE ZEROS TO RPT-PAGINA RPT-LINHA.
+             MOVE 'RELATORIO DE CLIENTES' TO RPT-TITULO.
+             PERFORM 9980-CABECALHO-RPT.
+             MOVE 'N' TO WRK-FIM-ARQ.
+             MOVE 'S' TO WRK-REL-PRIMEIRO.
+             MOVE ZEROS TO WRK-REL-DDD-ATUAL WRK-REL-QT-REGIAO.
+             MOVE LOW-VALUES TO CLIENTES-CHAVE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                INVALID KEY
+                   MOVE 'S' TO WRK-FIM-ARQ
+             END-START.
+             PERFORM 9010-LISTA-REGISTRO UNTIL WRK-FIM-ARQ = 'S'.
+             IF WRK-REL-PRIMEIRO = 'N'
+                PERFORM 9020-SUBTOTAL-REGIAO
+             END-IF.
+             PERFORM 9995-RODAPE-RPT.
+             CLOSE CLIENTES-REL.
+             MOVE 'FIM DO RELATORIO  ' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+
+       9300-EXPORTA-CSV.
+             MOVE 'MODULO - EXPORTAR CSV' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE ZEROS TO WRK-QT-EXPORTADOS.
+             OPEN OUTPUT CLIENTES-CSV.
+             MOVE SPACES TO CLIENTES-CSV-REG.
+             STRING 'FONE,NOME,EMAIL,CPF/CNPJ,SITUACAO,'
+                    DELIMITED BY SIZE
+                    'LOGRADOURO,CIDADE,UF,CEP'
+                    DELIMITED BY SIZE
+                    INTO CLIENTES-CSV-REG
+             END-STRING.
+             WRITE CLIENTES-CSV-REG.
+             MOVE 'N' TO WRK-FIM-ARQ.
+             MOVE LOW-VALUES TO CLIENTES-CHAVE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                INVALID KEY
+                   MOVE 'S' TO WRK-FIM-ARQ
+             END-START.
+             PERFORM 9310-GRAVA-LINHA-CSV UNTIL WRK-FIM-ARQ = 'S'.
+             CLOSE CLIENTES-CSV.
+             MOVE 'CSV GERADO: ' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+             DISPLAY 'REGISTROS EXPORTADOS PARA CLIENTES.CSV: '
+                     WRK-QT-EXPORTADOS.
+
+       9310-GRAVA-LINHA-CSV.
+             READ CLIENTES NEXT RECORD
+                AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+                NOT AT END
+                   STRING CLIENTES-FONE        DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          CLIENTES-NOME        DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          CLIENTES-EMAIL       DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          CLIENTES-DOC         DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          CLIENTES-SITUACAO    DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          CLIENTES-LOGRADOURO  DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          CLIENTES-CIDADE      DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          CLIENTES-UF          DELIMITED BY SIZE
+                          ','                  DELIMITED BY SIZE
+                          CLIENTES-CEP         DELIMITED BY SIZE
+                          INTO CLIENTES-CSV-REG
+                   END-STRING
+                   WRITE CLIENTES-CSV-REG
+                   ADD 1 TO WRK-QT-EXPORTADOS
+             END-READ.
+
+       9400-ESTATISTICAS.
+             MOVE 'MODULO - ESTATISTICAS' TO WRK-MODULO.
+             DISPLAY TELA.
+             MOVE ZEROS TO WRK-QT-ATIVOS WRK-QT-INATIVOS
+                           WRK-QT-MES WRK-QT-TOTAL.
+             ACCEPT WRK-DATA-SISTEMA FROM DATE YYYYMMDD.
+             MOVE WRK-DATA-SISTEMA(1:6) TO WRK-ANOMES-ATUAL.
+             MOVE 'N' TO WRK-FIM-ARQ.
+             MOVE LOW-VALUES TO CLIENTES-CHAVE.
+             START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                INVALID KEY
+                   MOVE 'S' TO WRK-FIM-ARQ
+             END-START.
+             PERFORM 9410-CONTA-REGISTRO UNTIL WRK-FIM-ARQ = 'S'.
+             DISPLAY '  TOTAL DE CLIENTES.......: ' WRK-QT-TOTAL.
+             DISPLAY '  ATIVOS..................: ' WRK-QT-ATIVOS.
+             DISPLAY '  INATIVOS/EXCLUIDOS......: ' WRK-QT-INATIVOS.
+             DISPLAY '  INCLUIDOS NO MES ATUAL..: ' WRK-QT-MES.
+             MOVE 'FIM DAS ESTATISTICAS' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+
+       9410-CONTA-REGISTRO.
+             READ CLIENTES NEXT RECORD
+                AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+                NOT AT END
+                   ADD 1 TO WRK-QT-TOTAL
+                   IF CLI-ATIVO
+                      ADD 1 TO WRK-QT-ATIVOS
+                   ELSE
+                      ADD 1 TO WRK-QT-INATIVOS
+                   END-IF
+                   IF CLIENTES-DATA-INCLUSAO(1:6) = WRK-ANOMES-ATUAL
+                      ADD 1 TO WRK-QT-MES
+                   END-IF
+             END-READ.
+
+       9500-LOG-ACESSOS.
+             MOVE 'MODULO - LOG ACESSOS' TO WRK-MODULO.
+             DISPLAY TELA.
+             CLOSE LOGINLOG.
+             OPEN INPUT LOGINLOG.
+             DISPLAY '   DATA     HORA      USUARIO         RESULTADO'.
+             MOVE 'N' TO WRK-FIM-ARQ.
+             PERFORM 9510-LISTA-ACESSO UNTIL WRK-FIM-ARQ = 'S'.
+             CLOSE LOGINLOG.
+             OPEN EXTEND LOGINLOG.
+             MOVE 'FIM DO LOG DE ACESSOS' TO WRK-MSGERRO.
+             ACCEPT MOSTRA-ERRO.
+
+       9510-LISTA-ACESSO.
+             READ LOGINLOG
+                AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+                NOT AT END
+                   DISPLAY LOGIN-DATA SPACE LOGIN-HORA SPACE
+                           LOGIN-USUARIO SPACE LOGIN-RESULTADO
+             END-READ.
+
+       9800-TRADUZ-STATUS.
+             EVALUATE CLIENTES-STATUS
+                WHEN 21
+                   MOVE 'ERRO DE SEQUENCIA DE CHAVE' TO WRK-MSGERRO
+                WHEN 22
+                   MOVE 'CHAVE DUPLICADA           ' TO WRK-MSGERRO
+                WHEN 23
+                   MOVE 'REGISTRO NAO ENCONTRADO   ' TO WRK-MSGERRO
+                WHEN 24
+                   MOVE 'CHAVE FORA DO LIMITE      ' TO WRK-MSGERRO
+                WHEN 35
+                   MOVE 'ARQUIVO NAO ENCONTRADO    ' TO WRK-MSGERRO
+                WHEN 37
+                   MOVE 'ABERTURA NAO PERMITIDA    ' TO WRK-MSGERRO
+                WHEN 41
+                   MOVE 'ARQUIVO JA ABERTO         ' TO WRK-MSGERRO
+                WHEN 42
+                   MOVE 'ARQUIVO NAO ABERTO        ' TO WRK-MSGERRO
+                WHEN 43
+                   MOVE 'SEM REGISTRO PARA REGRAVAR' TO WRK-MSGERRO
+                WHEN 46
+                   MOVE 'SEQUENCIA DE LEITURA INVAL' TO WRK-MSGERRO
+                WHEN 47
+                   MOVE 'LEITURA NAO PERMITIDA     ' TO WRK-MSGERRO
+                WHEN 48
+                   MOVE 'GRAVACAO NAO PERMITIDA    ' TO WRK-MSGERRO
+                WHEN 49
+                   MOVE 'REGRAVAR/EXCLUIR INVALIDO ' TO WRK-MSGERRO
+                WHEN 91
+                   MOVE 'ERRO DE ARQUIVO (91)      ' TO WRK-MSGERRO
+                WHEN 92
+                   MOVE 'ERRO LOGICO DE I-O (92)   ' TO WRK-MSGERRO
+                WHEN 93
+                   MOVE 'RECURSO INDISPONIVEL (93) ' TO WRK-MSGERRO
+                WHEN 94
+                   MOVE 'REGISTRO SEQ. INVALIDO(94)' TO WRK-MSGERRO
+                WHEN 95
+                   MOVE 'ARQUIVO INCOMPATIVEL (95) ' TO WRK-MSGERRO
+                WHEN 96
+                   MOVE 'ARQUIVO SEM ESPACO (96)   ' TO WRK-MSGERRO
+                WHEN 97
+                   MOVE 'ABERTURA SEM CONFORM (97) ' TO WRK-MSGERRO
+                WHEN OTHER
+                   MOVE 'ERRO DE ARQUIVO DESCONHEC.' TO WRK-MSGERRO
+             END-EVALUATE.
+
+       9700-GRAVA-AUDITORIA.
+             ACCEPT CLIAUD-DATA FROM DATE YYYYMMDD.
+             ACCEPT CLIAUD-HORA FROM TIME.
+             MOVE WRK-USUARIO      TO CLIAUD-USUARIO.
+             MOVE CLIENTES-FONE    TO CLIAUD-CHAVE.
+             MOVE WRK-NOME-ANT     TO CLIAUD-NOME-ANT.
+             MOVE CLIENTES-NOME    TO CLIAUD-NOME-NOVO.
+             MOVE WRK-EMAIL-ANT    TO CLIAUD-EMAIL-ANT.
+             MOVE CLIENTES-EMAIL   TO CLIAUD-EMAIL-NOVO.
+             MOVE WRK-DOC-ANT      TO CLIAUD-DOC-ANT.
+             MOVE CLIENTES-DOC     TO CLIAUD-DOC-NOVO.
+             MOVE WRK-SITUACAO-ANT TO CLIAUD-SITUAC-ANT.
+             MOVE CLIENTES-SITUACAO TO CLIAUD-SITUAC-NOVO.
+             MOVE WRK-LOGRADOURO-ANT TO CLIAUD-LOGRAD-ANT.
+             MOVE WRK-CIDADE-ANT     TO CLIAUD-CIDADE-ANT.
+             MOVE WRK-UF-ANT         TO CLIAUD-UF-ANT.
+             MOVE WRK-CEP-ANT        TO CLIAUD-CEP-ANT.
+             MOVE CLIENTES-LOGRADOURO TO CLIAUD-LOGRAD-NOVO.
+             MOVE CLIENTES-CIDADE     TO CLIAUD-CIDADE-NOVO.
+             MOVE CLIENTES-UF         TO CLIAUD-UF-NOVO.
+             MOVE CLIENTES-CEP        TO CLIAUD-CEP-NOVO.
+             WRITE CLIAUDIT-REG.
+
+      *----------------------------------------------------------------
+      * CLIENTES.DAT e lido em ordem crescente de CLIENTES-CHAVE
+      * (CLIENTES-FONE), logo os registros do mesmo DDD (seus dois
+      * primeiros digitos) ja chegam agrupados; basta uma quebra de
+      * controle por DDD para imprimir o subtotal por regiao.
+      *----------------------------------------------------------------
+       9010-LISTA-REGISTRO.
+             READ CLIENTES NEXT RECORD
+                AT END
+                   MOVE 'S' TO WRK-FIM-ARQ
+                NOT AT END
+                   IF CLI-ATIVO OR WRK-TECLA = 'S'
+                      MOVE CLIENTES-FONE(1:2) TO WRK-REL-DDD-LIDO
+                      IF WRK-REL-PRIMEIRO = 'S'
+                         MOVE 'N' TO WRK-REL-PRIMEIRO
+                         MOVE WRK-REL-DDD-LIDO TO WRK-REL-DDD-ATUAL
+                      ELSE
+                         IF WRK-REL-DDD-LIDO NOT = WRK-REL-DDD-ATUAL
+                            PERFORM 9020-SUBTOTAL-REGIAO
+                            MOVE WRK-REL-DDD-LIDO TO WRK-REL-DDD-ATUAL
+                         END-IF
+                      END-IF
+                      ADD 1 TO WRK-REL-QT-REGIAO
+                      DISPLAY CLIENTES-FONE SPACE CLIENTES-NOME SPACE
+                              CLIENTES-EMAIL SPACE CLIENTES-SITUACAO
+                      MOVE SPACES TO RPT-LINHA-IMPRESSA
+                      STRING CLIENTES-FONE     DELIMITED BY SIZE
+                             ' '                DELIMITED BY SIZE
+                             CLIENTES-NOME      DELIMITED BY SIZE
+                             ' '                DELIMITED BY SIZE
+                             CLIENTES-EMAIL     DELIMITED BY SIZE
+                             ' '                DELIMITED BY SIZE
+                             CLIENTES-SITUACAO  DELIMITED BY SIZE
+                             INTO RPT-LINHA-IMPRESSA
+                      END-STRING
+                      PERFORM 9990-GRAVA-LINHA-RPT
+                   END-IF
+             END-READ.
+
+       9020-SUBTOTAL-REGIAO.
+             MOVE SPACES TO RPT-LINHA-IMPRESSA.
+             STRING '   SUBTOTAL DDD ' DELIMITED BY SIZE
+                    WRK-REL-DDD-ATUAL  DELIMITED BY SIZE
+                    ': '               DELIMITED BY SIZE
+                    WRK-REL-QT-REGIAO  DELIMITED BY SIZE
+                    ' CLIENTE(S)'      DELIMITED BY SIZE
+                    INTO RPT-LINHA-IMPRESSA
+             END-STRING.
+             PERFORM 9990-GRAVA-LINHA-RPT.
+             MOVE SPACES TO RPT-LINHA-IMPRESSA.
+             PERFORM 9990-GRAVA-LINHA-RPT.
+             MOVE ZEROS TO WRK-REL-QT-REGIAO.
+
+       COPY 'REPCAB.CPY' REPLACING ==RPT-ARQ-SAIDA-REG== BY
+           ==CLIENTES-REL-REG==.
