@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUGERAL.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Menu principal unico do sistema. Reaproveita o layout
+      *           de tela de SegPartProg01/02 e o CALL de subprogramas
+      *           para reunir num so ponto de entrada os modulos que
+      *           antes so podiam ser executados isoladamente
+      *           (CLIENTES, cadastro de alunos e cadastro de
+      *           produtos), evitando que o operador precise saber
+      *           qual dos varios programas quase identicos executar.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO  PIC X(1).
+       77 WRK-TITULO PIC X(20) VALUE '  - MENU PRINCIPAL -'.
+
+       SCREEN SECTION.
+       01 TELA.
+           05 LIMPA-TELA.
+               10 BLANK SCREEN.
+               10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                   BACKGROUND-COLOR 2 FROM WRK-TITULO.
+
+       01 TELA-MENU.
+           05 LINE 07 COLUMN 15 VALUE '1 - CLIENTES'.
+           05 LINE 08 COLUMN 15 VALUE '2 - ALUNOS'.
+           05 LINE 09 COLUMN 15 VALUE '3 - PRODUTOS'.
+           05 LINE 10 COLUMN 15 VALUE 'X - SAIR'.
+           05 LINE 11 COLUMN 15 VALUE 'OPCAO......: '.
+           05 LINE 11 COLUMN 28 USING WRK-OPCAO REVERSE-VIDEO.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1100-MONTATELA.
+            PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
+            STOP RUN.
+
+       1100-MONTATELA.
+            DISPLAY TELA.
+            ACCEPT TELA-MENU.
+
+       2000-PROCESSAR.
+            EVALUATE WRK-OPCAO
+               WHEN 1
+                  CALL 'CLIENTES'
+               WHEN 2
+                  CALL 'ALUNOS'
+               WHEN 3
+                  CALL 'SegPartProg02'
+               WHEN OTHER
+                  IF WRK-OPCAO NOT EQUAL 'X'
+                     DISPLAY 'ENTRE COM UMA OPCAO VALIDA'
+                  END-IF
+            END-EVALUATE.
+            IF WRK-OPCAO NOT EQUAL 'X'
+               PERFORM 1100-MONTATELA
+            END-IF.
+
+      *END PROGRAM MENUGERAL.
