@@ -4,6 +4,9 @@
       * Author: Gisele Carvalho
       * Date: 16/03/2021
       * Purpose: Operadores aritiméticos
+      * Modification History:
+      *  09/08/2026 GC - acrescenta ON SIZE ERROR ao ADD, para acusar
+      *                  estouro em vez de truncar o resultado calado.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -22,7 +25,10 @@
       *******************
       *ÁREA MOSTRA DADOS*
       *******************
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
+           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL
+              ON SIZE ERROR
+                 DISPLAY 'ERRO: RESULTADO EXCEDE O CAMPO'
+           END-ADD.
             DISPLAY 'RESULTADO : ' WRK-RESUL.
            STOP RUN.
        END PROGRAM COB5.
