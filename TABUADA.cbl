@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TABUADA.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Geracao de tabuada em lote. Aproveitamento do COB14.cbl
+      *           (PERFORM TIMES), agora lendo os pedidos de um arquivo
+      *           (TABUADA.TXT) com faixa inicial/final configuravel por
+      *           registro, e gravando o resultado com cabecalho em um
+      *           arquivo de impressao (TABUADA.REL).
+      * Modification History:
+      *  09/08/2026 GC - relatorio passa a usar o cabecalho/rodape/
+      *                  paginacao padrao do sistema (REPCTL.COB/
+      *                  REPCAB.CPY) em vez de gravar as linhas direto.
+      *  09/08/2026 GC - alarga TABUADA-SAI-REG para X(80); com X(40)
+      *                  o cabecalho padrao (titulo+data+pagina, 69
+      *                  bytes) era truncado.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-ENTRADA
+             ASSIGN TO 'TABUADA.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+           SELECT TABUADA-SAIDA
+             ASSIGN TO 'TABUADA.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAIDA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------
+      * ENT-FAIXA-INI/ENT-FAIXA-FIM definem a faixa de multiplicadores
+      * a gerar para ENT-NUMERO (req da faixa configuravel).
+      *----------------------------------------------------------------
+       FD TABUADA-ENTRADA.
+       01 TABUADA-ENT-REG.
+            05 ENT-NUMERO     PIC 9(03).
+            05 ENT-FAIXA-INI  PIC 9(02).
+            05 ENT-FAIXA-FIM  PIC 9(02).
+
+       FD TABUADA-SAIDA.
+       01 TABUADA-SAI-REG     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 ENTRADA-STATUS  PIC 9(02).
+       77 SAIDA-STATUS    PIC 9(02).
+       77 WRK-FIM-ARQ     PIC X(01) VALUE 'N'.
+       77 WRK-QT-LIDOS    PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-REJEITADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-CONTADOR    PIC 9(02) VALUE ZEROS.
+       77 WRK-RESUL       PIC 9(06) VALUE ZEROS.
+       01 WRK-LINHA-DET.
+            05 FILLER          PIC X(04) VALUE SPACES.
+            05 DET-NUMERO      PIC ZZ9.
+            05 FILLER          PIC X(03) VALUE ' X '.
+            05 DET-CONTADOR    PIC Z9.
+            05 FILLER          PIC X(03) VALUE ' = '.
+            05 DET-RESUL       PIC ZZZZZ9.
+       COPY 'REPCTL.COB'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-FIM-ARQ = 'S'.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT TABUADA-ENTRADA.
+            OPEN OUTPUT TABUADA-SAIDA.
+            MOVE 'RELATORIO DE TABUADA' TO RPT-TITULO.
+            PERFORM 9980-CABECALHO-RPT.
+            PERFORM 1100-LER-PROXIMO.
+
+       1100-LER-PROXIMO.
+            READ TABUADA-ENTRADA
+               AT END
+                  MOVE 'S' TO WRK-FIM-ARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QT-LIDOS.
+            IF ENT-FAIXA-INI > ENT-FAIXA-FIM OR ENT-NUMERO = ZEROS
+               ADD 1 TO WRK-QT-REJEITADOS
+            ELSE
+               PERFORM 2100-GRAVA-CABECALHO
+               PERFORM 2200-GRAVA-LINHA
+                  VARYING WRK-CONTADOR FROM ENT-FAIXA-INI BY 1
+                  UNTIL WRK-CONTADOR > ENT-FAIXA-FIM
+            END-IF.
+            PERFORM 1100-LER-PROXIMO.
+
+       2100-GRAVA-CABECALHO.
+            MOVE SPACES TO RPT-LINHA-IMPRESSA.
+            PERFORM 9990-GRAVA-LINHA-RPT.
+            STRING 'TABUADA DO NUMERO ' DELIMITED BY SIZE
+                    ENT-NUMERO         DELIMITED BY SIZE
+                    INTO RPT-LINHA-IMPRESSA.
+            PERFORM 9990-GRAVA-LINHA-RPT.
+            MOVE '----------------------------------------'
+              TO RPT-LINHA-IMPRESSA.
+            PERFORM 9990-GRAVA-LINHA-RPT.
+
+       2200-GRAVA-LINHA.
+            COMPUTE WRK-RESUL = ENT-NUMERO * WRK-CONTADOR.
+            MOVE ENT-NUMERO  TO DET-NUMERO.
+            MOVE WRK-CONTADOR TO DET-CONTADOR.
+            MOVE WRK-RESUL   TO DET-RESUL.
+            MOVE WRK-LINHA-DET TO RPT-LINHA-IMPRESSA.
+            PERFORM 9990-GRAVA-LINHA-RPT.
+
+       3000-FINALIZAR.
+            CLOSE TABUADA-ENTRADA.
+            PERFORM 9995-RODAPE-RPT.
+            CLOSE TABUADA-SAIDA.
+            DISPLAY '-------------------------------------'.
+            DISPLAY 'REGISTROS LIDOS......: ' WRK-QT-LIDOS.
+            DISPLAY 'REGISTROS REJEITADOS.: ' WRK-QT-REJEITADOS.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+       COPY 'REPCAB.CPY' REPLACING ==RPT-ARQ-SAIDA-REG== BY
+           ==TABUADA-SAI-REG==.
+
+      *END PROGRAM TABUADA.
