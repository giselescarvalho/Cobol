@@ -0,0 +1,48 @@
+      ******************************************************************
+      * REPCAB.CPY - cabecalho, quebra de pagina e rodape padrao de
+      *              relatorio, compartilhado por todos os programas
+      *              que imprimem relatorio em arquivo de saida.
+      *
+      * Uso: COPY 'REPCAB.CPY' REPLACING ==RPT-ARQ-SAIDA-REG==
+      *         BY <registro-da-FD-de-saida>.
+      *
+      * O programa chamador deve mover o titulo do relatorio para
+      * RPT-TITULO (ver REPCTL.COB), montar a linha a imprimir em
+      * RPT-LINHA-IMPRESSA e PERFORM 9990-GRAVA-LINHA-RPT; o cabecalho
+      * e repetido automaticamente a cada RPT-MAX-LINHAS linhas. No
+      * inicio do relatorio, PERFORM 9980-CABECALHO-RPT; no final,
+      * PERFORM 9995-RODAPE-RPT.
+      ******************************************************************
+       9980-CABECALHO-RPT.
+            ADD 1 TO RPT-PAGINA.
+            MOVE ZEROS TO RPT-LINHA.
+            ACCEPT RPT-DATA-HOJE FROM DATE YYYYMMDD.
+            MOVE SPACES TO RPT-ARQ-SAIDA-REG.
+            STRING RPT-TITULO        DELIMITED BY SIZE
+                   '  DATA: '        DELIMITED BY SIZE
+                   RPT-DATA-HOJE     DELIMITED BY SIZE
+                   '  PAGINA: '      DELIMITED BY SIZE
+                   RPT-PAGINA        DELIMITED BY SIZE
+                   INTO RPT-ARQ-SAIDA-REG
+            END-STRING.
+            WRITE RPT-ARQ-SAIDA-REG.
+            MOVE SPACES TO RPT-ARQ-SAIDA-REG.
+            WRITE RPT-ARQ-SAIDA-REG.
+
+       9990-GRAVA-LINHA-RPT.
+            IF RPT-LINHA NOT LESS THAN RPT-MAX-LINHAS
+               PERFORM 9980-CABECALHO-RPT
+            END-IF.
+            MOVE RPT-LINHA-IMPRESSA TO RPT-ARQ-SAIDA-REG.
+            WRITE RPT-ARQ-SAIDA-REG.
+            ADD 1 TO RPT-LINHA.
+
+       9995-RODAPE-RPT.
+            MOVE SPACES TO RPT-ARQ-SAIDA-REG.
+            WRITE RPT-ARQ-SAIDA-REG.
+            STRING '*** FIM DO RELATORIO - PAGINA ' DELIMITED BY SIZE
+                   RPT-PAGINA                        DELIMITED BY SIZE
+                   ' ***'                             DELIMITED BY SIZE
+                   INTO RPT-ARQ-SAIDA-REG
+            END-STRING.
+            WRITE RPT-ARQ-SAIDA-REG.
