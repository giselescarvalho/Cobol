@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHADIA.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Driver de fechamento de fim de dia. Executa em
+      *           sequencia o backup de clientes (CLIBACK), o
+      *           fechamento das vendas do dia (FECHAMENTO, a versao
+      *           em lote do acumulador de COB16/COB17) e o relatorio
+      *           de fretes (FRETE), interrompendo a sequencia e
+      *           indicando qual etapa falhou, em vez de depender do
+      *           operador disparar e acompanhar cada programa a mao
+      *           toda noite.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-ETAPA PIC X(24) VALUE SPACES.
+       77 WRK-ERRO  PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            DISPLAY '======================================='.
+            DISPLAY ' FECHAMENTO DE FIM DE DIA - INICIO'.
+            DISPLAY '======================================='.
+            PERFORM 1000-BACKUP-CLIENTES.
+            IF WRK-ERRO = 'N'
+               PERFORM 2000-FECHAMENTO-VENDAS
+            END-IF.
+            IF WRK-ERRO = 'N'
+               PERFORM 3000-RELATORIO-FRETE
+            END-IF.
+            PERFORM 9000-FINALIZAR.
+            STOP RUN.
+
+       1000-BACKUP-CLIENTES.
+            MOVE 'BACKUP DE CLIENTES' TO WRK-ETAPA.
+            DISPLAY '-- ETAPA: ' WRK-ETAPA.
+            CALL 'CLIBACK'.
+            PERFORM 1900-VERIFICA-RETORNO.
+
+       2000-FECHAMENTO-VENDAS.
+            MOVE 'FECHAMENTO DE VENDAS' TO WRK-ETAPA.
+            DISPLAY '-- ETAPA: ' WRK-ETAPA.
+            CALL 'FECHAMENTO'.
+            PERFORM 1900-VERIFICA-RETORNO.
+
+       3000-RELATORIO-FRETE.
+            MOVE 'RELATORIO DE FRETE' TO WRK-ETAPA.
+            DISPLAY '-- ETAPA: ' WRK-ETAPA.
+            CALL 'FRETE'.
+            PERFORM 1900-VERIFICA-RETORNO.
+
+      *----------------------------------------------------------------
+      * CLIBACK/FECHAMENTO/FRETE sinalizam falha de abertura de
+      * arquivo movendo 16 para RETURN-CODE antes do GOBACK; sucesso
+      * e sinalizado com RETURN-CODE ZERO.
+      *----------------------------------------------------------------
+       1900-VERIFICA-RETORNO.
+            IF RETURN-CODE NOT = 0
+               MOVE 'S' TO WRK-ERRO
+               DISPLAY 'ETAPA COM FALHA: ' WRK-ETAPA
+            END-IF.
+
+       9000-FINALIZAR.
+            DISPLAY '======================================='.
+            IF WRK-ERRO = 'S'
+               DISPLAY ' FECHAMENTO DE FIM DE DIA - INTERROMPIDO NA '
+                       'ETAPA: ' WRK-ETAPA
+               MOVE 16 TO RETURN-CODE
+            ELSE
+               DISPLAY ' FECHAMENTO DE FIM DE DIA - CONCLUIDO COM '
+                       'SUCESSO'
+               MOVE ZERO TO RETURN-CODE
+            END-IF.
+            DISPLAY '======================================='.
+
+      *END PROGRAM FECHADIA.
