@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORCAMENTO.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Orcamento de materiais em lote, calculando area e
+      *           custo por item. Aproveitamento do COB12.cbl (area de
+      *           retangulo), estendido para triangulo, circulo e
+      *           trapezio.
+      * Modification History:
+      *  09/08/2026 GC - substitui o preco digitado por item por um
+      *                  codigo de material e uma tabela de custo
+      *                  unitario por material (ENT-MATERIAL/
+      *                  WRK-TAB-MATERIAL), no mesmo estilo da tabela
+      *                  de taxas por UF do FRETE.cbl.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORCAMENTO-ENTRADA
+             ASSIGN TO 'ORCAMENTO.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ENTRADA-STATUS.
+           SELECT ORCAMENTO-SAIDA
+             ASSIGN TO 'ORCAMENTO.REL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAIDA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *----------------------------------------------------------------
+      * ENT-FORMA: R = retangulo, T = triangulo, C = circulo,
+      *            Z = trapezio.
+      * ENT-DIM1/DIM2/DIM3 tem significado diferente conforme a forma
+      * (ver 2000-PROCESSAR).
+      * ENT-MATERIAL: codigo buscado em WRK-TAB-MATERIAL para obter o
+      *               custo unitario (ver 2500-LOCALIZA-MATERIAL).
+      *----------------------------------------------------------------
+       FD ORCAMENTO-ENTRADA.
+       01 ORCAMENTO-ENT-REG.
+            05 ENT-ITEM     PIC X(20).
+            05 ENT-FORMA    PIC X(01).
+            05 ENT-DIM1     PIC 9(05)V99.
+            05 ENT-DIM2     PIC 9(05)V99.
+            05 ENT-DIM3     PIC 9(05)V99.
+            05 ENT-MATERIAL PIC X(01).
+
+       FD ORCAMENTO-SAIDA.
+       01 ORCAMENTO-SAI-REG.
+            05 SAI-ITEM     PIC X(20).
+            05 FILLER       PIC X(01) VALUE SPACE.
+            05 SAI-FORMA    PIC X(01).
+            05 FILLER       PIC X(01) VALUE SPACE.
+            05 SAI-AREA     PIC 9(07)V9999.
+            05 FILLER       PIC X(01) VALUE SPACE.
+            05 SAI-CUSTO    PIC 9(07)V99.
+            05 FILLER       PIC X(01) VALUE SPACE.
+            05 SAI-MSG      PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 ENTRADA-STATUS   PIC 9(02).
+       77 SAIDA-STATUS     PIC 9(02).
+       77 WRK-FIM-ARQ      PIC X(01) VALUE 'N'.
+       77 WRK-QT-LIDOS     PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-CALCULADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QT-REJEITADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-PI           PIC 9V9(04) VALUE 3,1416.
+       77 WRK-AREA         PIC 9(07)V9999 VALUE ZEROS.
+       77 WRK-CUSTO        PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-TOTAL-GERAL  PIC 9(09)V99 VALUE ZEROS.
+
+      *----------------------------------------------------------------
+      * Tabela de custo unitario por codigo de material: M=madeira,
+      * C=ceramica, P=porcelanato, G=granito, V=vidro.
+      *----------------------------------------------------------------
+       01 WRK-TAB-MATERIAL-DADOS.
+           05 FILLER PIC X(08) VALUE 'M0002500'.
+           05 FILLER PIC X(08) VALUE 'C0004000'.
+           05 FILLER PIC X(08) VALUE 'P0008000'.
+           05 FILLER PIC X(08) VALUE 'G0015000'.
+           05 FILLER PIC X(08) VALUE 'V0020000'.
+
+       01 WRK-TAB-MATERIAL REDEFINES WRK-TAB-MATERIAL-DADOS.
+           05 WRK-TAB-MAT-ITEM OCCURS 5 TIMES INDEXED BY WRK-MAT-IDX.
+               10 WRK-TAB-MAT-COD   PIC X(01).
+               10 WRK-TAB-MAT-CUSTO PIC 9(05)V99.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL WRK-FIM-ARQ = 'S'.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            OPEN INPUT ORCAMENTO-ENTRADA.
+            OPEN OUTPUT ORCAMENTO-SAIDA.
+            PERFORM 1100-LER-PROXIMO.
+
+       1100-LER-PROXIMO.
+            READ ORCAMENTO-ENTRADA
+               AT END
+                  MOVE 'S' TO WRK-FIM-ARQ
+            END-READ.
+
+       2000-PROCESSAR.
+            ADD 1 TO WRK-QT-LIDOS.
+            MOVE ZEROS TO WRK-AREA WRK-CUSTO.
+            EVALUATE ENT-FORMA
+               WHEN 'R'
+                  PERFORM 2100-CALCULA-RETANGULO
+               WHEN 'T'
+                  PERFORM 2200-CALCULA-TRIANGULO
+               WHEN 'C'
+                  PERFORM 2300-CALCULA-CIRCULO
+               WHEN 'Z'
+                  PERFORM 2400-CALCULA-TRAPEZIO
+               WHEN OTHER
+                  CONTINUE
+            END-EVALUATE.
+            PERFORM 2500-LOCALIZA-MATERIAL.
+            IF WRK-AREA = ZEROS
+               MOVE ENT-ITEM  TO SAI-ITEM
+               MOVE ENT-FORMA TO SAI-FORMA
+               MOVE ZEROS     TO SAI-AREA SAI-CUSTO
+               MOVE 'FORMA INVALIDA/SEM AREA' TO SAI-MSG
+               WRITE ORCAMENTO-SAI-REG
+               ADD 1 TO WRK-QT-REJEITADOS
+            ELSE
+               IF WRK-MAT-IDX > 5
+                  MOVE ENT-ITEM  TO SAI-ITEM
+                  MOVE ENT-FORMA TO SAI-FORMA
+                  MOVE WRK-AREA  TO SAI-AREA
+                  MOVE ZEROS     TO SAI-CUSTO
+                  MOVE 'MATERIAL INVALIDO' TO SAI-MSG
+                  WRITE ORCAMENTO-SAI-REG
+                  ADD 1 TO WRK-QT-REJEITADOS
+               ELSE
+                  COMPUTE WRK-CUSTO =
+                          WRK-AREA * WRK-TAB-MAT-CUSTO(WRK-MAT-IDX)
+                  ADD WRK-CUSTO TO WRK-TOTAL-GERAL
+                  MOVE ENT-ITEM  TO SAI-ITEM
+                  MOVE ENT-FORMA TO SAI-FORMA
+                  MOVE WRK-AREA  TO SAI-AREA
+                  MOVE WRK-CUSTO TO SAI-CUSTO
+                  MOVE 'ORCADO'  TO SAI-MSG
+                  WRITE ORCAMENTO-SAI-REG
+                  ADD 1 TO WRK-QT-CALCULADOS
+               END-IF
+            END-IF.
+            PERFORM 1100-LER-PROXIMO.
+
+       2100-CALCULA-RETANGULO.
+            COMPUTE WRK-AREA = ENT-DIM1 * ENT-DIM2.
+
+       2200-CALCULA-TRIANGULO.
+            COMPUTE WRK-AREA = (ENT-DIM1 * ENT-DIM2) / 2.
+
+       2300-CALCULA-CIRCULO.
+            COMPUTE WRK-AREA = WRK-PI * ENT-DIM1 * ENT-DIM1.
+
+       2400-CALCULA-TRAPEZIO.
+            COMPUTE WRK-AREA =
+                    ((ENT-DIM1 + ENT-DIM2) / 2) * ENT-DIM3.
+
+       2500-LOCALIZA-MATERIAL.
+            PERFORM 2510-VERIFICA-MATERIAL
+               VARYING WRK-MAT-IDX FROM 1 BY 1
+               UNTIL WRK-MAT-IDX > 5
+                  OR WRK-TAB-MAT-COD(WRK-MAT-IDX) = ENT-MATERIAL.
+
+       2510-VERIFICA-MATERIAL.
+            CONTINUE.
+
+       3000-FINALIZAR.
+            CLOSE ORCAMENTO-ENTRADA.
+            CLOSE ORCAMENTO-SAIDA.
+            DISPLAY '-------------------------------------'.
+            DISPLAY 'REGISTROS LIDOS......: ' WRK-QT-LIDOS.
+            DISPLAY 'ITENS ORCADOS........: ' WRK-QT-CALCULADOS.
+            DISPLAY 'ITENS REJEITADOS.....: ' WRK-QT-REJEITADOS.
+            DISPLAY 'TOTAL GERAL DO ORCAMENTO: ' WRK-TOTAL-GERAL.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+      *END PROGRAM ORCAMENTO.
