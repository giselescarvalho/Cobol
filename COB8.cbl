@@ -5,6 +5,9 @@
       * Date: 16/03/2021
       * Purpose: A partir de duas notas, calcular a média
       *          Usando IF ELSE END-IF
+      * Modification History:
+      *  09/08/2026 GC - valida que as notas estao na faixa 0-10 antes
+      *                  de calcular a media.
       * Tectonics: cobc
       ******************************************************************
        ENVIRONMENT DIVISION.
@@ -18,12 +21,15 @@
            ACCEPT WRK-NOTA1 FROM CONSOLE.
            ACCEPT WRK-NOTA2 FROM CONSOLE.
 
-           DISPLAY  '---------------------'.
+           IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10
+               DISPLAY 'NOTA INVALIDA - DEVE ESTAR ENTRE 0 E 10'
+           ELSE
+           DISPLAY  '---------------------'
                COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2
       *-----------------*
       *   CALC MÉDIA    *
       *-----------------*
-               DISPLAY  ' ------ MEDIA ------'.
+               DISPLAY  ' ------ MEDIA ------'
                    IF WRK-MEDIA >= 6
                        DISPLAY 'APROVADO'
                    ELSE
@@ -32,6 +38,7 @@
                            ELSE
                         DISPLAY 'REPROVADO'
                         END-IF
-                   END-IF.
+                   END-IF
+           END-IF.
            STOP RUN.
        END PROGRAM COB8.
