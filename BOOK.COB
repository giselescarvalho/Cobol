@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 09/08/2026
+      * Purpose: Copybook com os totais de vendas compartilhados pelos
+      *           programas COB16/COB17/FECHAMENTO, incluindo o
+      *           detalhamento por forma de pagamento usado no
+      *           fechamento diario.
+      * Modification History:
+      *  09/08/2026 GC - WRK-ACUM alargado para PIC 9(06)V99, igual a
+      *                  WRK-ACUM-DINHEIRO/CARTAO/PIX, que e o que ele
+      *                  deve somar; com PIC 9(04)V99 o fechamento de
+      *                  um dia com mais de R$9.999,99 em vendas
+      *                  estourava o campo silenciosamente.
+      ******************************************************************
+       77 WRK-VENDAS         PIC S9(06)V99 VALUE ZEROS.
+       77 WRK-QT             PIC 9(03) VALUE 1.
+       77 WRK-ACUM           PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-ACUM-DINHEIRO  PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-ACUM-CARTAO    PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-ACUM-PIX       PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-QT-REJEITADAS  PIC 9(05) VALUE ZEROS.
