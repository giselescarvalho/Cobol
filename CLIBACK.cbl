@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIBACK.
+      ******************************************************************
+      * Author: Gisele Carvalho
+      * Date: 27/04/2021
+      * Purpose: Cobol parte 2: Alura - Manutencao de Registros
+      *           Backup diario do arquivo CLIENTES.DAT para um
+      *           arquivo sequencial, para rodar apos o fechamento
+      *           da loja.
+      * Modification History:
+      *  09/08/2026 GC - verifica o status de abertura de CLIENTES.DAT/
+      *                  CLIENTES.BKP e sinaliza erro em RETURN-CODE;
+      *                  troca STOP RUN por GOBACK para poder ser
+      *                  chamado pelo driver de fechamento de dia
+      *                  (FECHADIA.cbl).
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Caminho do arquivo mestre configuravel via variavel de
+      * ambiente DD_CLIENTES_DAT (equivalente a uma DD de JCL); se
+      * nao definida, assume CLIENTES.DAT no diretorio de execucao.
+           SELECT CLIENTES
+             ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY IS  CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CLIENTES-EMAIL WITH DUPLICATES.
+           SELECT CLIENTES-BKP
+             ASSIGN TO 'CLIENTES.BKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BKP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+            05 CLIENTES-CHAVE.
+                10 CLIENTES-FONE PIC 9(09).
+            05 CLIENTES-NOME     PIC X(30).
+            05 CLIENTES-EMAIL    PIC X(40).
+            05 CLIENTES-DOC      PIC X(14).
+            05 CLIENTES-SITUACAO PIC X(01).
+                88 CLI-ATIVO     VALUE 'A'.
+                88 CLI-INATIVO   VALUE 'I'.
+            05 CLIENTES-ENDERECO.
+                10 CLIENTES-LOGRADOURO PIC X(40).
+                10 CLIENTES-CIDADE     PIC X(30).
+                10 CLIENTES-UF         PIC X(02).
+                10 CLIENTES-CEP        PIC 9(08).
+            05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       FD CLIENTES-BKP.
+       01 CLIENTES-BKP-REG          PIC X(182).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS   PIC 9(02).
+       77 BKP-STATUS        PIC 9(02).
+       77 WRK-FIM-ARQ       PIC X(01) VALUE 'N'.
+       77 WRK-QT-EXPORTADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-ERRO-ABERTURA PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+            PERFORM 1000-INICIAR.
+            PERFORM 9000-EXPORTAR UNTIL WRK-FIM-ARQ = 'S'.
+            PERFORM 3000-FINALIZAR.
+            GOBACK.
+
+       1000-INICIAR.
+            OPEN INPUT CLIENTES.
+            OPEN OUTPUT CLIENTES-BKP.
+            IF CLIENTES-STATUS NOT = 0 OR BKP-STATUS NOT = 0
+               MOVE 'S' TO WRK-ERRO-ABERTURA
+               MOVE 'S' TO WRK-FIM-ARQ
+            ELSE
+               MOVE LOW-VALUES TO CLIENTES-CHAVE
+               START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                  INVALID KEY
+                     MOVE 'S' TO WRK-FIM-ARQ
+               END-START
+            END-IF.
+
+       9000-EXPORTAR.
+            READ CLIENTES NEXT RECORD
+               AT END
+                  MOVE 'S' TO WRK-FIM-ARQ
+               NOT AT END
+                  MOVE CLIENTES-REG TO CLIENTES-BKP-REG
+                  WRITE CLIENTES-BKP-REG
+                  ADD 1 TO WRK-QT-EXPORTADOS
+            END-READ.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES.
+            CLOSE CLIENTES-BKP.
+            DISPLAY '-------------------------------------'.
+            IF WRK-ERRO-ABERTURA = 'S'
+               DISPLAY 'ERRO AO ABRIR CLIENTES.DAT/CLIENTES.BKP'
+               MOVE 16 TO RETURN-CODE
+            ELSE
+               DISPLAY 'REGISTROS EXPORTADOS.: ' WRK-QT-EXPORTADOS
+               DISPLAY 'BACKUP GERADO EM CLIENTES.BKP'
+               MOVE ZERO TO RETURN-CODE
+            END-IF.
+            DISPLAY 'FINAL DE PROCESSAMENTO'.
+
+      *END PROGRAM CLIBACK.
