@@ -0,0 +1,19 @@
+      ******************************************************************
+      * PEDIDOS.CPY - layout do arquivo PEDIDOS.DAT (historico de
+      *               pedidos), compartilhado por CLIENTES.cbl (grava
+      *               o pedido no cadastro do cliente) e FRETE.cbl
+      *               (mesma base alimentando o relatorio de fretes).
+      *
+      * Uso: COPY 'PEDIDOS.CPY'. (logo apos a SELECT PEDIDOS do
+      *      programa, dentro da FILE SECTION).
+      ******************************************************************
+       FD PEDIDOS.
+       01 PEDIDOS-REG.
+            05 PEDIDOS-CHAVE.
+                10 PEDIDOS-FONE  PIC 9(09).
+                10 PEDIDOS-DATA  PIC 9(08).
+                10 PEDIDOS-HORA  PIC 9(08).
+            05 PEDIDOS-PRODUTO   PIC X(20).
+            05 PEDIDOS-UF        PIC X(02).
+            05 PEDIDOS-VALOR     PIC 9(07)V99.
+            05 PEDIDOS-FRETE     PIC 9(07)V99.
